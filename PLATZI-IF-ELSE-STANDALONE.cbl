@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Author: GERSON GALVEZ
+      * Date:   09-08-2026
+      * Purpose: Punto de entrada para correr PLATZI-IF-ELSE como
+      *          programa suelto (fuera de PLATZI-BATCH-DRIVER). Un
+      *          ejecutable no puede tener USING en su PROCEDURE
+      *          DIVISION, y PLATZI-IF-ELSE lo necesita para recibir
+      *          RUN-STATS-RECORD del driver, asi que este programa
+      *          solo declara un RUN-STATS-RECORD local desechable y
+      *          hace el CALL, para que operaciones pueda seguir
+      *          corriendo y probando PLATZI-IF-ELSE sola.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLATZI-IF-ELSE-STANDALONE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> DESECHABLE: SOLO EXISTE PARA QUE PLATZI-IF-ELSE TENGA DONDE
+      *> ACUMULAR SUS TOTALES CUANDO NADIE (COMO PLATZI-BATCH-DRIVER)
+      *> LOS VA A LEER DESPUES.
+       COPY RUNSTATS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           CALL 'PLATZI-IF-ELSE' USING RUN-STATS-RECORD.
+           GOBACK.
+       END PROGRAM PLATZI-IF-ELSE-STANDALONE.
