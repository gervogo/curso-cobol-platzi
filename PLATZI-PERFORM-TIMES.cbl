@@ -1,35 +1,183 @@
       ******************************************************************
       * Author: GERSON GALVEZ
       * Date:   23-11-2023
+      * Mod:    09-08-2026 - WSC-LIMIT ya no es una constante de
+      *         compilacion; se carga desde el archivo de parametros
+      *         PTLIMIT al arrancar 010-MAIN para que operaciones
+      *         pueda cambiar el numero de iteraciones sin recompilar.
+      * Mod:    09-08-2026 - PTLIMIT se retira a favor de la tarjeta de
+      *         control compartida CTLCARD, leida mediante la rutina
+      *         comun PLATZI-CTL-READER (tambien usada por ARITMETICA
+      *         y IF-ELSE) para tener un unico lugar donde cambiar las
+      *         constantes de operacion del dia.
+      * Mod:    09-08-2026 - Se agrega checkpoint/restart en PTCHKPT:
+      *         040-VEC y 041-VEC graban su avance cada 10 iteraciones
+      *         y 006-LEE-CHECKPOINT lo restaura al iniciar, para que
+      *         una reanudacion no repita iteraciones ya completadas.
+      * Mod:    09-08-2026 - 050-RETURN pasa de STOP RUN a GOBACK y se
+      *         muestra CTL-RUN-DATE al iniciar, para que el driver
+      *         diario PLATZI-BATCH-DRIVER pueda invocar este programa
+      *         por CALL con la misma fecha de corrida que los otros
+      *         dos programas del batch.
+      * Mod:    09-08-2026 - 040-VEC y 041-VEC mandan cada avance que
+      *         antes solo se mostraba por DISPLAY tambien a la
+      *         bitacora compartida PLATZI-AUDIT-LOG.
+      * Mod:    09-08-2026 - 041-VEC graba cada iteracion (numero,
+      *         fecha, hora y el valor resultante de WSV-INCREMENT)
+      *         como registro de detalle en PTINCDET, para que un
+      *         SORT o resumen posterior pueda consumir el detalle
+      *         en lugar de solo el rastro de consola.
+      * Mod:    09-08-2026 - 099-FINALIZA fija el RETURN-CODE antes del
+      *         GOBACK, siguiendo el mismo patron de salida que
+      *         ARITMETICA e IF-ELSE.
+      * Mod:    09-08-2026 - 008-VERIFICA-CALENDARIO consulta el
+      *         calendario de dias habiles BIZCAL contra CTL-RUN-DATE
+      *         antes de arrancar los ciclos de 040-VEC/041-VEC, para
+      *         que un feriado o fin de semana listado en el calendario
+      *         salte directo a 050-RETURN sin procesar nada.
+      * Mod:    09-08-2026 - CTL-PARM-RECORD y AUD-PARM-RECORD pasan de
+      *         declararse en linea a COPY de CTLPARM/AUDPARM,
+      *         compartidos con ARITMETICA e IF-ELSE.
+      * Mod:    09-08-2026 - 099-FINALIZA acumula WSV-CONTADOR y
+      *         WSV-INCREMENT en RUN-STATS-RECORD, recibido por
+      *         LINKAGE, para que PLATZI-BATCH-DRIVER arme el reporte
+      *         de control consolidado del dia.
+      * Mod:    09-08-2026 - PTCHKPT agrega PTK-ITERACION para que
+      *         WSV-INCDET-ITERACION tambien se guarde y se restaure en
+      *         el checkpoint, igual que WSV-CONTADOR/WSV-INCREMENT; sin
+      *         esto una reanudacion volvia a numerar desde 1 y dejaba
+      *         iteraciones duplicadas en el detalle acumulado PTINCDET.
+      * Mod:    09-08-2026 - 048-ESCRIBE-CHECKPOINT limpia
+      *         PT-CHECKPOINT-RECORD con MOVE SPACES antes de llenarlo,
+      *         igual que ya hace 042-ESCRIBE-DETALLE con su propio
+      *         registro; sin esto el FILLER quedaba sin inicializar y
+      *         el WRITE fallaba silenciosamente, dejando PTCHKPT vacio
+      *         y el checkpoint sin efecto.
+      * Mod:    09-08-2026 - Se agrega 049-BORRA-CHECKPOINT, llamado
+      *         desde 050-RETURN al terminar una corrida completa, que
+      *         deja PTCHKPT en ceros; sin esto una corrida que ya
+      *         termino normalmente dejaba su checkpoint final en
+      *         PTCHKPT, y la siguiente corrida lo restauraba como si
+      *         viniera de una interrupcion, encontraba las dos
+      *         condiciones de salida de 040-VEC/041-VEC ya cumplidas y
+      *         no procesaba nada.
+      * Mod:    09-08-2026 - PERFORM 049-BORRA-CHECKPOINT se mueve de la
+      *         cola incondicional de 050-RETURN al final del bloque
+      *         IF WSS-DIA-HABIL, justo despues de que 040-VEC/041-VEC
+      *         terminan; un checkpoint restaurado en 006-LEE-CHECKPOINT
+      *         de una corrida realmente interrumpida se borraba igual
+      *         cuando 008-VERIFICA-CALENDARIO caia en un dia no habil y
+      *         el ELSE saltaba sin consumirlo, perdiendo el avance de
+      *         la corrida interrumpida.
       ******************************************************************
        *> El PERFORM es una mezcla entre el for y el while.
        *> PERFORM TIMES sería el equivalente a un FOR
        *> PERFORM UNTIL sería el equivalente a un WHILE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PLATZI-PERFORM-TIMES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PT-CHECKPOINT-FILE ASSIGN TO "PTCHKPT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WSV-CHKPT-STATUS.
+
+           SELECT PT-INCREMENT-DETAIL-FILE ASSIGN TO "PTINCDET"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WSV-INCDET-STATUS.
+
+           SELECT BC-CALENDARIO-FILE ASSIGN TO "BIZCAL"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WSV-CAL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PT-CHECKPOINT-FILE.
+       01  PT-CHECKPOINT-RECORD.
+           05 PTK-CONTADOR             PIC 999.
+           05 PTK-INCREMENT            PIC 999.
+           05 PTK-ITERACION            PIC 999.
+           05 FILLER                   PIC X(71).
+
+       FD  PT-INCREMENT-DETAIL-FILE.
+       01  PT-INCREMENT-DETAIL-RECORD.
+           05 PID-ITERACION            PIC 999.
+           05 FILLER                   PIC X(01).
+           05 PID-FECHA                PIC 9(08).
+           05 FILLER                   PIC X(01).
+           05 PID-HORA                 PIC 9(06).
+           05 FILLER                   PIC X(01).
+           05 PID-INCREMENTO           PIC 999.
+           05 FILLER                   PIC X(59).
+
+       FD  BC-CALENDARIO-FILE.
+       01  BC-CALENDARIO-RECORD.
+           05 BCR-FECHA                PIC 9(08).
+           05 FILLER                   PIC X(72).
+
        WORKING-STORAGE SECTION.
 
+       *> SWITCHES
+       77 WSS-CAL-SWITCHES        PIC X       VALUE '1'.
+           88 WSS-CAL-FIN                      VALUE '0'.
+
+       77 WSS-DIA-SWITCHES        PIC X       VALUE '1'.
+           88 WSS-DIA-HABIL                    VALUE '1'.
+           88 WSS-DIA-NO-HABIL                 VALUE '0'.
+
        *> VARIABLES
        01 WSV-VARIABLES.
           05 WSV-CONTADOR            PICTURE 999 VALUE ZEROS.
           05 WSV-INCREMENT           PICTURE 999 VALUE ZEROS.
+          05 WSV-CHKPT-STATUS        PICTURE XX  VALUE SPACES.
+          05 WSV-CHKPT-COCIENTE      PICTURE 999 VALUE ZEROS.
+          05 WSV-CHKPT-RESIDUO       PICTURE 9   VALUE ZERO.
+          05 WSV-INCDET-STATUS       PICTURE XX  VALUE SPACES.
+          05 WSV-INCDET-ITERACION    PICTURE 999 VALUE ZEROS.
+          05 WSV-CAL-STATUS          PICTURE XX  VALUE SPACES.
 
        *> CONSTANTES
-       01 WSC-LIMIT               PICTURE 99  VALUE 75.
+       01 WSC-LIMIT               PICTURE 99  VALUE ZEROS.
+
+       *> PARAMETROS COMPARTIDOS (LEIDOS POR PLATZI-CTL-READER)
+       COPY CTLPARM.
+
+       *> PARAMETROS DE LA BITACORA COMPARTIDA PLATZI-AUDIT-LOG
+       COPY AUDPARM REPLACING ==PROGRAMA-TAG== BY =='PERFTIME'==.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+      *> TOTALES DEL DIA, ACUMULADOS POR PLATZI-BATCH-DRIVER PARA EL
+      *> REPORTE DE CONTROL RUNCTL
+       COPY RUNSTATS.
+
+       PROCEDURE DIVISION USING RUN-STATS-RECORD.
        MAIN-PROCEDURE.
            010-MAIN. *> APERTURA DEL MODULO 010-MAIN
 
            *> Aquí se ejecutan las llamadas a los diferentes módulos o parrafos.
 
-           *> USO DE PERFORM TIMES
-           PERFORM 040-VEC WSC-LIMIT TIMES *> Lo llamará n veces según el valor de WSC-LIMIT
+           PERFORM 005-LEE-PARAMETROS. *> Carga WSC-LIMIT desde CTLCARD
+           PERFORM 006-LEE-CHECKPOINT. *> Reanuda WSV-CONTADOR/WSV-INCREMENT si hay checkpoint
+           PERFORM 007-ABRE-DETALLE. *> Abre PTINCDET para el detalle de 041-VEC
+           PERFORM 008-VERIFICA-CALENDARIO. *> Descarta la corrida si hoy no es dia habil
+
+           IF WSS-DIA-HABIL
+               *> USO DE PERFORM TIMES (limitado por checkpoint si reanuda)
+               PERFORM 040-VEC
+                   UNTIL WSV-CONTADOR NOT LESS THAN WSC-LIMIT
+
+               *> USO DE PERFORM UNTIL
+               PERFORM 041-VEC UNTIL WSV-INCREMENT = 6
 
-           *> USO DE PERFORM UNTIL
-           PERFORM 041-VEC UNTIL WSV-INCREMENT = 6*> Ejecutará el parrafo hasta que el incremento sea 6
+               *> LA CORRIDA CONSUMIO POR COMPLETO CUALQUIER CHECKPOINT
+               *> RESTAURADO EN 006-LEE-CHECKPOINT; SE BORRA AQUI, NO EN
+               *> 050-RETURN, PARA NO PISAR UN CHECKPOINT DE UNA CORRIDA
+               *> INTERRUMPIDA CUANDO EL DIA HABIL LO DESCARTA SIN USARLO.
+               PERFORM 049-BORRA-CHECKPOINT
+           ELSE
+               DISPLAY 'PERFORM-TIMES - DIA NO HABIL, NO SE PROCESA: '
+                   CTL-RUN-DATE
+           END-IF
 
            PERFORM 050-RETURN. *> Finalización del programa
 
@@ -38,23 +186,152 @@
 
 ********************************************************************************************************
 
+           005-LEE-PARAMETROS. *> APERTURA DEL MODULO 005-LEE-PARAMETROS
+           CALL 'PLATZI-CTL-READER' USING CTL-PARM-RECORD
+           IF CTL-PT-LIMIT = ZEROS
+               MOVE 75 TO WSC-LIMIT
+           ELSE
+               MOVE CTL-PT-LIMIT TO WSC-LIMIT
+           END-IF
+           DISPLAY 'PERFORM-TIMES - FECHA DE PROCESO: ' CTL-RUN-DATE.
+
+********************************************************************************************************
+
+           006-LEE-CHECKPOINT. *> APERTURA DEL MODULO 006-LEE-CHECKPOINT
+           OPEN INPUT PT-CHECKPOINT-FILE
+           IF WSV-CHKPT-STATUS = '00'
+               READ PT-CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WSV-CHKPT-STATUS = '00'
+                   MOVE PTK-CONTADOR TO WSV-CONTADOR
+                   MOVE PTK-INCREMENT TO WSV-INCREMENT
+                   MOVE PTK-ITERACION TO WSV-INCDET-ITERACION
+                   DISPLAY 'REANUDANDO DESDE CHECKPOINT: ' WSV-CONTADOR
+                       ' / ' WSV-INCREMENT
+               END-IF
+               CLOSE PT-CHECKPOINT-FILE
+           END-IF.
+
+********************************************************************************************************
+
+           007-ABRE-DETALLE. *> APERTURA DEL MODULO 007-ABRE-DETALLE
+           OPEN EXTEND PT-INCREMENT-DETAIL-FILE
+           IF WSV-INCDET-STATUS = '35'
+               OPEN OUTPUT PT-INCREMENT-DETAIL-FILE
+               CLOSE PT-INCREMENT-DETAIL-FILE
+               OPEN EXTEND PT-INCREMENT-DETAIL-FILE
+           END-IF.
+
+********************************************************************************************************
+
+           008-VERIFICA-CALENDARIO. *> APERTURA DEL MODULO 008-VERIFICA-CALENDARIO
+           OPEN INPUT BC-CALENDARIO-FILE
+           IF WSV-CAL-STATUS = '00'
+               PERFORM 009-LEE-CALENDARIO UNTIL WSS-CAL-FIN
+                   OR WSS-DIA-NO-HABIL
+               CLOSE BC-CALENDARIO-FILE
+           END-IF.
+
+********************************************************************************************************
+
+           009-LEE-CALENDARIO. *> APERTURA DEL MODULO 009-LEE-CALENDARIO
+           READ BC-CALENDARIO-FILE
+               AT END SET WSS-CAL-FIN TO TRUE
+           END-READ
+           IF NOT WSS-CAL-FIN
+               IF BCR-FECHA = CTL-RUN-DATE
+                   SET WSS-DIA-NO-HABIL TO TRUE
+               END-IF
+           END-IF.
+
+********************************************************************************************************
 
            040-VEC. *> APERTURA DEL MODULO 040-VEC
            ADD 1                    TO WSV-CONTADOR
-           DISPLAY 'EL VALOR DEL CONTADOR ES: ' WSV-CONTADOR.
+           DISPLAY 'EL VALOR DEL CONTADOR ES: ' WSV-CONTADOR
+           MOVE SPACES TO AUD-MENSAJE
+           STRING 'CONTADOR=' WSV-CONTADOR
+                   DELIMITED BY SIZE INTO AUD-MENSAJE
+           CALL 'PLATZI-AUDIT-LOG' USING AUD-PARM-RECORD
+           DIVIDE WSV-CONTADOR BY 10 GIVING WSV-CHKPT-COCIENTE
+               REMAINDER WSV-CHKPT-RESIDUO
+           IF WSV-CHKPT-RESIDUO = 0
+               PERFORM 048-ESCRIBE-CHECKPOINT
+           END-IF.
 
 ********************************************************************************************************
 
            041-VEC. *> APERTURA DEL MODULO 041-VEC
                ADD 1                TO WSV-INCREMENT
-           DISPLAY 'EL VALOR DEL INCREMENTADOR ES: ' WSV-INCREMENT.
+           DISPLAY 'EL VALOR DEL INCREMENTADOR ES: ' WSV-INCREMENT
+           MOVE SPACES TO AUD-MENSAJE
+           STRING 'INCREMENTADOR=' WSV-INCREMENT
+                   DELIMITED BY SIZE INTO AUD-MENSAJE
+           CALL 'PLATZI-AUDIT-LOG' USING AUD-PARM-RECORD
+           PERFORM 042-ESCRIBE-DETALLE
+           PERFORM 048-ESCRIBE-CHECKPOINT.
+
+********************************************************************************************************
+
+           042-ESCRIBE-DETALLE. *> APERTURA DEL MODULO 042-ESCRIBE-DETALLE
+           ADD 1 TO WSV-INCDET-ITERACION
+           MOVE SPACES TO PT-INCREMENT-DETAIL-RECORD
+           MOVE WSV-INCDET-ITERACION TO PID-ITERACION
+           ACCEPT PID-FECHA FROM DATE YYYYMMDD
+           ACCEPT PID-HORA FROM TIME
+           MOVE WSV-INCREMENT TO PID-INCREMENTO
+           WRITE PT-INCREMENT-DETAIL-RECORD.
+
+********************************************************************************************************
+
+           048-ESCRIBE-CHECKPOINT. *> APERTURA DEL MODULO 048-ESCRIBE-CHECKPOINT
+           MOVE SPACES TO PT-CHECKPOINT-RECORD
+           MOVE WSV-CONTADOR TO PTK-CONTADOR
+           MOVE WSV-INCREMENT TO PTK-INCREMENT
+           MOVE WSV-INCDET-ITERACION TO PTK-ITERACION
+           OPEN OUTPUT PT-CHECKPOINT-FILE
+           WRITE PT-CHECKPOINT-RECORD
+           CLOSE PT-CHECKPOINT-FILE.
+
+********************************************************************************************************
+
+      *> DEJA PTCHKPT EN CEROS AL TERMINAR UNA CORRIDA COMPLETA, PARA
+      *> QUE 006-LEE-CHECKPOINT SOLO ENCUENTRE ALGO QUE RESTAURAR
+      *> CUANDO LA CORRIDA ANTERIOR REALMENTE SE INTERRUMPIO A MEDIAS;
+      *> SIN ESTO, EL CHECKPOINT DE UNA CORRIDA YA TERMINADA HACIA QUE
+      *> 010-MAIN ENCONTRARA LAS DOS CONDICIONES DE SALIDA DE 040-VEC/
+      *> 041-VEC YA CUMPLIDAS Y SE QUEDARA SIN PROCESAR NADA EN TODAS
+      *> LAS CORRIDAS SIGUIENTES.
+           049-BORRA-CHECKPOINT. *> APERTURA DEL MODULO 049-BORRA-CHECKPOINT
+           MOVE SPACES TO PT-CHECKPOINT-RECORD
+           MOVE ZEROS TO PTK-CONTADOR
+           MOVE ZEROS TO PTK-INCREMENT
+           MOVE ZEROS TO PTK-ITERACION
+           OPEN OUTPUT PT-CHECKPOINT-FILE
+           WRITE PT-CHECKPOINT-RECORD
+           CLOSE PT-CHECKPOINT-FILE.
 
 ********************************************************************************************************
 
            050-RETURN. *> APERTURA DEL MODULO 050-RETURN
-            STOP RUN.
+           CLOSE PT-INCREMENT-DETAIL-FILE
+           PERFORM 099-FINALIZA
+            GOBACK.
            050-FIN. *> CIERRE DEL MODULO 050-RETURN
 
+********************************************************************************************************
+
+      *> FIJA EL RETURN-CODE DE SALIDA. EL VECTOR DE 040-VEC/041-VEC NO
+      *> TIENE UNA CONDICION DE ERROR PROPIA (A DIFERENCIA DEL REPORTE
+      *> DE SUSPENSO DE ARITMETICA O LAS ANOMALIAS DE IF-ELSE), ASI QUE
+      *> SIEMPRE TERMINA EN CERO; SE DEJA EL PARRAFO PARA QUE LOS TRES
+      *> PROGRAMAS DEL BATCH DIARIO SALGAN POR EL MISMO PATRON.
+           099-FINALIZA. *> APERTURA DEL MODULO 099-FINALIZA
+           MOVE WSV-CONTADOR TO RUN-PT-CONTADOR-FINAL
+           MOVE WSV-INCREMENT TO RUN-PT-INCREMENT-FINAL
+           MOVE 0 TO RETURN-CODE.
+
 ********************************************************************************************************
 
        END PROGRAM PLATZI-PERFORM-TIMES.
