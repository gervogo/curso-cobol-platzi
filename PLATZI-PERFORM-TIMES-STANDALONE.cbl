@@ -0,0 +1,26 @@
+      ******************************************************************
+      * Author: GERSON GALVEZ
+      * Date:   09-08-2026
+      * Purpose: Punto de entrada para correr PLATZI-PERFORM-TIMES como
+      *          programa suelto (fuera de PLATZI-BATCH-DRIVER). Un
+      *          ejecutable no puede tener USING en su PROCEDURE
+      *          DIVISION, y PLATZI-PERFORM-TIMES lo necesita para
+      *          recibir RUN-STATS-RECORD del driver, asi que este
+      *          programa solo declara un RUN-STATS-RECORD local
+      *          desechable y hace el CALL, para que operaciones pueda
+      *          seguir corriendo y probando PLATZI-PERFORM-TIMES sola.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLATZI-PERFORM-TIMES-STANDALONE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *> DESECHABLE: SOLO EXISTE PARA QUE PLATZI-PERFORM-TIMES TENGA
+      *> DONDE ACUMULAR SUS TOTALES CUANDO NADIE (COMO
+      *> PLATZI-BATCH-DRIVER) LOS VA A LEER DESPUES.
+       COPY RUNSTATS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           CALL 'PLATZI-PERFORM-TIMES' USING RUN-STATS-RECORD.
+           GOBACK.
+       END PROGRAM PLATZI-PERFORM-TIMES-STANDALONE.
