@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Layout compartido de los parametros de PLATZI-AUDIT-LOG. COPY
+      * de ARITMETICA, IF-ELSE, PERFORM-TIMES, VARIABLES-Y-CONSTANTES y
+      * VAR-CONST-SWITCH, con REPLACING para sustituir el tag de
+      * programa (AUD-PROGRAMA) de cada quien.
+      *****************************************************************
+       01 AUD-PARM-RECORD.
+           05 AUD-PROGRAMA               PIC X(08) VALUE PROGRAMA-TAG.
+           05 AUD-MENSAJE                PIC X(58).
