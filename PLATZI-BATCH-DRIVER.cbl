@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author: GERSON GALVEZ
+      * Date:   09-08-2026
+      * Purpose: Corrida diaria que encadena PLATZI-ARITMETICA,
+      *          PLATZI-IF-ELSE y PLATZI-PERFORM-TIMES en un solo job,
+      *          para que las tres salidas del dia queden bajo la
+      *          misma fecha de corrida (tomada de la tarjeta de
+      *          control CTLCARD, la misma que leen los tres via
+      *          PLATZI-CTL-READER).
+      * Mod:    09-08-2026 - Se agrega un cuarto paso, PLATZI-PT-SUMMARY,
+      *         que ordena y resume el detalle de iteraciones que
+      *         PLATZI-PERFORM-TIMES deja en PTINCDET.
+      * Mod:    09-08-2026 - CTL-PARM-RECORD pasa de declararse en linea
+      *         a COPY CTLPARM, compartido con los tres programas que
+      *         este driver invoca.
+      * Mod:    09-08-2026 - Se agrega RUNCTL, el reporte de control
+      *         consolidado del dia: ARITMETICA, IF-ELSE y
+      *         PERFORM-TIMES reciben ahora RUN-STATS-RECORD por CALL
+      *         y acumulan ahi sus totales, que 030-ESCRIBE-RESUMEN
+      *         imprime al final del batch.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLATZI-BATCH-DRIVER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DRV-LOG-FILE     ASSIGN TO "DRVLOG"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DRV-CTL-REPORT-FILE ASSIGN TO "RUNCTL"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DRV-LOG-FILE.
+       01  DRV-LOG-RECORD              PIC X(80).
+
+       FD  DRV-CTL-REPORT-FILE.
+       01  DRV-CTL-REPORT-RECORD       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       *> PARAMETROS COMPARTIDOS (LEIDOS POR PLATZI-CTL-READER)
+       COPY CTLPARM.
+
+       *> ACUMULADOR DE TOTALES DEL DIA, COMPARTIDO POR CALL CON
+       *> ARITMETICA, IF-ELSE Y PERFORM-TIMES
+       COPY RUNSTATS.
+
+       01 WSV-LOG-LINEA                PIC X(80) VALUE SPACES.
+       01 WSV-CTL-LINEA                PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 010-INICIO.
+           PERFORM 020-EJECUTA-PROGRAMAS.
+           PERFORM 030-ESCRIBE-RESUMEN.
+           PERFORM 090-TERMINA.
+
+           STOP RUN.
+
+       010-INICIO.
+           CALL 'PLATZI-CTL-READER' USING CTL-PARM-RECORD.
+           OPEN OUTPUT DRV-LOG-FILE.
+           STRING 'BATCH DIARIO INICIADO - FECHA DE CORRIDA: '
+                   CTL-RUN-DATE
+                   DELIMITED BY SIZE INTO WSV-LOG-LINEA.
+           WRITE DRV-LOG-RECORD FROM WSV-LOG-LINEA.
+
+       020-EJECUTA-PROGRAMAS.
+           MOVE 'PASO 1 DE 4: PLATZI-ARITMETICA' TO WSV-LOG-LINEA.
+           WRITE DRV-LOG-RECORD FROM WSV-LOG-LINEA.
+           CALL 'PLATZI-ARITMETICA' USING RUN-STATS-RECORD.
+
+           MOVE 'PASO 2 DE 4: PLATZI-IF-ELSE' TO WSV-LOG-LINEA.
+           WRITE DRV-LOG-RECORD FROM WSV-LOG-LINEA.
+           CALL 'PLATZI-IF-ELSE' USING RUN-STATS-RECORD.
+
+           MOVE 'PASO 3 DE 4: PLATZI-PERFORM-TIMES' TO WSV-LOG-LINEA.
+           WRITE DRV-LOG-RECORD FROM WSV-LOG-LINEA.
+           CALL 'PLATZI-PERFORM-TIMES' USING RUN-STATS-RECORD.
+
+           MOVE 'PASO 4 DE 4: PLATZI-PT-SUMMARY' TO WSV-LOG-LINEA.
+           WRITE DRV-LOG-RECORD FROM WSV-LOG-LINEA.
+           CALL 'PLATZI-PT-SUMMARY'.
+
+      *> REPORTE DE CONTROL CONSOLIDADO DEL DIA: TOTALES ACUMULADOS
+      *> POR ARITMETICA, IF-ELSE Y PERFORM-TIMES EN RUN-STATS-RECORD.
+       030-ESCRIBE-RESUMEN.
+           OPEN OUTPUT DRV-CTL-REPORT-FILE.
+           STRING 'REPORTE DE CONTROL - FECHA DE CORRIDA: '
+                   CTL-RUN-DATE
+                   DELIMITED BY SIZE INTO WSV-CTL-LINEA.
+           WRITE DRV-CTL-REPORT-RECORD FROM WSV-CTL-LINEA.
+
+           MOVE SPACES TO WSV-CTL-LINEA.
+           STRING 'ARITMETICA   - PARES PROCESADOS: '
+                   RUN-ARIT-PARES ' SUSPENSOS: ' RUN-ARIT-SUSPENSOS
+                   DELIMITED BY SIZE INTO WSV-CTL-LINEA.
+           WRITE DRV-CTL-REPORT-RECORD FROM WSV-CTL-LINEA.
+
+           MOVE SPACES TO WSV-CTL-LINEA.
+           STRING 'IF-ELSE      - PARES PROCESADOS: '
+                   RUN-IF-PARES ' RECHAZADOS: ' RUN-IF-RECHAZADOS
+                   DELIMITED BY SIZE INTO WSV-CTL-LINEA.
+           WRITE DRV-CTL-REPORT-RECORD FROM WSV-CTL-LINEA.
+
+           MOVE SPACES TO WSV-CTL-LINEA.
+           STRING 'PERFORM-TIMES - CONTADOR FINAL: '
+                   RUN-PT-CONTADOR-FINAL ' INCREMENTO FINAL: '
+                   RUN-PT-INCREMENT-FINAL
+                   DELIMITED BY SIZE INTO WSV-CTL-LINEA.
+           WRITE DRV-CTL-REPORT-RECORD FROM WSV-CTL-LINEA.
+
+           CLOSE DRV-CTL-REPORT-FILE.
+
+       090-TERMINA.
+           STRING 'BATCH DIARIO TERMINADO - FECHA DE CORRIDA: '
+                   CTL-RUN-DATE
+                   DELIMITED BY SIZE INTO WSV-LOG-LINEA.
+           WRITE DRV-LOG-RECORD FROM WSV-LOG-LINEA.
+           CLOSE DRV-LOG-FILE.
+
+       END PROGRAM PLATZI-BATCH-DRIVER.
