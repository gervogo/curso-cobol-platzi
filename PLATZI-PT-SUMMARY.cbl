@@ -0,0 +1,174 @@
+      ******************************************************************
+      * Author: GERSON GALVEZ
+      * Date:   09-08-2026
+      * Purpose: Utilidad de resumen gerencial sobre el detalle de
+      *          iteraciones de PLATZI-PERFORM-TIMES. Ordena PTINCDET
+      *          por el valor del incrementador (la llave de negocio de
+      *          ese detalle) y produce PTSUMRPT con un subtotal de
+      *          iteraciones por valor y el total general de la
+      *          corrida, ya que hasta ahora operaciones solo contaba
+      *          con el rastro de DISPLAY por iteracion durante el run.
+      * Mod:    09-08-2026 - PT-SORTED-DETAIL-RECORD y SORT-WORK-RECORD
+      *         pasan a declarar sus campos en el mismo orden de bytes
+      *         que PT-INCREMENT-DETAIL-RECORD (ITERACION, FECHA, HORA,
+      *         INCREMENTO); antes declaraban INCREMENTO primero, y
+      *         como SORT...USING...GIVING copia por posicion de byte y
+      *         no por nombre, SWR-INCREMENTO/PSD-INCREMENTO en realidad
+      *         recibian los bytes de PID-ITERACION, asi que se ordenaba
+      *         y reportaba por iteracion en vez de por incremento.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLATZI-PT-SUMMARY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PT-INCREMENT-DETAIL-FILE ASSIGN TO "PTINCDET"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PT-SORTED-DETAIL-FILE ASSIGN TO "PTSRTDET"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PT-SUMMARY-REPORT-FILE ASSIGN TO "PTSUMRPT"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE   ASSIGN TO "SORTWK1".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PT-INCREMENT-DETAIL-FILE.
+       01  PT-INCREMENT-DETAIL-RECORD.
+           05 PID-ITERACION            PIC 999.
+           05 FILLER                   PIC X(01).
+           05 PID-FECHA                PIC 9(08).
+           05 FILLER                   PIC X(01).
+           05 PID-HORA                 PIC 9(06).
+           05 FILLER                   PIC X(01).
+           05 PID-INCREMENTO           PIC 999.
+           05 FILLER                   PIC X(59).
+
+      *> MISMO ORDEN DE BYTES QUE PT-INCREMENT-DETAIL-RECORD (ITERACION,
+      *> FECHA, HORA, INCREMENTO): SORT...USING...GIVING MUEVE POR
+      *> POSICION DE BYTE, NO POR NOMBRE DE CAMPO, ASI QUE ESTE LAYOUT
+      *> TIENE QUE CALCAR AL DE ORIGEN O LOS CAMPOS LLEGAN CRUZADOS.
+       FD  PT-SORTED-DETAIL-FILE.
+       01  PT-SORTED-DETAIL-RECORD.
+           05 PSD-ITERACION            PIC 999.
+           05 FILLER                   PIC X(01).
+           05 PSD-FECHA                PIC 9(08).
+           05 FILLER                   PIC X(01).
+           05 PSD-HORA                 PIC 9(06).
+           05 FILLER                   PIC X(01).
+           05 PSD-INCREMENTO           PIC 999.
+           05 FILLER                   PIC X(59).
+
+       FD  PT-SUMMARY-REPORT-FILE.
+       01  PT-SUMMARY-REPORT-LINE      PIC X(80).
+
+      *> MISMO ORDEN DE BYTES QUE PT-INCREMENT-DETAIL-RECORD; VER
+      *> COMENTARIO DE PT-SORTED-DETAIL-RECORD.
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SWR-ITERACION            PIC 999.
+           05 FILLER                   PIC X(01).
+           05 SWR-FECHA                PIC 9(08).
+           05 FILLER                   PIC X(01).
+           05 SWR-HORA                 PIC 9(06).
+           05 FILLER                   PIC X(01).
+           05 SWR-INCREMENTO           PIC 999.
+           05 FILLER                   PIC X(59).
+
+       WORKING-STORAGE SECTION.
+       *> SWITCHES
+       77 WSS-SUMARIO-SWITCHES     PIC X     VALUE '1'.
+           88 WSS-FIN                          VALUE '0'.
+
+       *> VARIABLES DE CONTROL DE QUIEBRE
+       01 WSV-VARIABLES.
+          05 WSV-INCREMENTO-CONTROL PIC 999   VALUE ZEROS.
+          05 WSV-SUBTOTAL-GRUPO     PIC 9(05) VALUE ZEROS.
+          05 WSV-TOTAL-GENERAL      PIC 9(07) VALUE ZEROS.
+          05 WSV-FECHA-CORRIDA      PIC 9(08) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 010-ORDENA-DETALLE.
+           PERFORM 020-INICIA-RESUMEN.
+           PERFORM 030-PROCESA-DETALLE UNTIL WSS-FIN.
+           PERFORM 040-ESCRIBE-ULTIMO-GRUPO.
+           PERFORM 090-TERMINA.
+
+           GOBACK.
+
+       010-ORDENA-DETALLE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SWR-INCREMENTO
+               USING PT-INCREMENT-DETAIL-FILE
+               GIVING PT-SORTED-DETAIL-FILE.
+
+       020-INICIA-RESUMEN.
+           OPEN INPUT PT-SORTED-DETAIL-FILE.
+           OPEN OUTPUT PT-SUMMARY-REPORT-FILE.
+           ACCEPT WSV-FECHA-CORRIDA FROM DATE YYYYMMDD.
+           MOVE SPACES TO PT-SUMMARY-REPORT-LINE.
+           STRING 'PLATZI-PT-SUMMARY - RESUMEN DE ITERACIONES'
+                   DELIMITED BY SIZE
+                   '   FECHA: ' DELIMITED BY SIZE
+                   WSV-FECHA-CORRIDA DELIMITED BY SIZE
+                   INTO PT-SUMMARY-REPORT-LINE
+           END-STRING.
+           WRITE PT-SUMMARY-REPORT-LINE.
+           MOVE SPACES TO PT-SUMMARY-REPORT-LINE.
+           WRITE PT-SUMMARY-REPORT-LINE.
+           PERFORM 050-LEE-DETALLE.
+           IF NOT WSS-FIN
+               MOVE PSD-INCREMENTO TO WSV-INCREMENTO-CONTROL
+           END-IF.
+
+       030-PROCESA-DETALLE.
+           IF PSD-INCREMENTO NOT = WSV-INCREMENTO-CONTROL
+               PERFORM 045-ESCRIBE-SUBTOTAL
+               MOVE PSD-INCREMENTO TO WSV-INCREMENTO-CONTROL
+               MOVE ZEROS TO WSV-SUBTOTAL-GRUPO
+           END-IF.
+           ADD 1 TO WSV-SUBTOTAL-GRUPO.
+           ADD 1 TO WSV-TOTAL-GENERAL.
+           PERFORM 050-LEE-DETALLE.
+
+       040-ESCRIBE-ULTIMO-GRUPO.
+           IF WSV-TOTAL-GENERAL > 0
+               PERFORM 045-ESCRIBE-SUBTOTAL
+               MOVE SPACES TO PT-SUMMARY-REPORT-LINE
+               STRING 'TOTAL GENERAL DE ITERACIONES: ' DELIMITED BY SIZE
+                       WSV-TOTAL-GENERAL DELIMITED BY SIZE
+                       INTO PT-SUMMARY-REPORT-LINE
+               END-STRING
+               WRITE PT-SUMMARY-REPORT-LINE
+           ELSE
+               MOVE SPACES TO PT-SUMMARY-REPORT-LINE
+               STRING 'SIN DETALLE QUE RESUMIR EN PTINCDET'
+                       DELIMITED BY SIZE
+                       INTO PT-SUMMARY-REPORT-LINE
+               END-STRING
+               WRITE PT-SUMMARY-REPORT-LINE
+           END-IF.
+
+       045-ESCRIBE-SUBTOTAL.
+           MOVE SPACES TO PT-SUMMARY-REPORT-LINE.
+           STRING 'INCREMENTO: ' DELIMITED BY SIZE
+                   WSV-INCREMENTO-CONTROL DELIMITED BY SIZE
+                   '   ITERACIONES: ' DELIMITED BY SIZE
+                   WSV-SUBTOTAL-GRUPO DELIMITED BY SIZE
+                   INTO PT-SUMMARY-REPORT-LINE
+           END-STRING.
+           WRITE PT-SUMMARY-REPORT-LINE.
+
+       050-LEE-DETALLE.
+           READ PT-SORTED-DETAIL-FILE
+               AT END SET WSS-FIN TO TRUE
+           END-READ.
+
+       090-TERMINA.
+           CLOSE PT-SORTED-DETAIL-FILE.
+           CLOSE PT-SUMMARY-REPORT-FILE.
+
+       END PROGRAM PLATZI-PT-SUMMARY.
