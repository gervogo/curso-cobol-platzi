@@ -0,0 +1,65 @@
+      ******************************************************************
+      * Author: GERSON GALVEZ
+      * Date:   09-08-2026
+      * Purpose: Rutina comun de lectura de parametros de operacion.
+      *          Lee la tarjeta de control CTLCARD y devuelve las
+      *          constantes de operacion del dia a quien la invoque,
+      *          para que PLATZI-ARITMETICA, PLATZI-IF-ELSE y
+      *          PLATZI-PERFORM-TIMES compartan un unico lugar donde
+      *          cambiar esos valores en vez de tenerlos repetidos.
+      * Mod:    09-08-2026 - Se agrega CCR-RUN-DATE a la tarjeta de
+      *         control para que los tres programas del batch diario
+      *         (ARITMETICA, IF-ELSE, PERFORM-TIMES) sellen sus salidas
+      *         con la misma fecha de corrida. Si la tarjeta no la
+      *         trae, se toma la fecha del sistema.
+      * Mod:    09-08-2026 - CTL-PARM-RECORD en LINKAGE pasa de
+      *         declararse en linea a COPY CTLPARM, igual que ya hacen
+      *         PLATZI-ARITMETICA, PLATZI-IF-ELSE, PLATZI-PERFORM-TIMES
+      *         y PLATZI-BATCH-DRIVER con ese mismo layout.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLATZI-CTL-READER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-CARD-FILE    ASSIGN TO "CTLCARD"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-CARD-FILE.
+       01  CTL-CARD-RECORD.
+           05 CCR-PT-LIMIT              PIC 99.
+           05 CCR-ARIT-MAX               PIC 99.
+           05 CCR-IF-MAX                 PIC 9(05).
+           05 CCR-RUN-DATE               PIC 9(08).
+           05 FILLER                    PIC X(63).
+
+       WORKING-STORAGE SECTION.
+       77 WSV-CTL-STATUS             PIC X     VALUE '1'.
+           88 WSS-CTL-EOF                       VALUE '0'.
+
+       LINKAGE SECTION.
+       COPY CTLPARM.
+
+       PROCEDURE DIVISION USING CTL-PARM-RECORD.
+       MAIN-PROCEDURE.
+           MOVE ZEROS TO CTL-PARM-RECORD.
+           OPEN INPUT CTL-CARD-FILE.
+           READ CTL-CARD-FILE
+               AT END SET WSS-CTL-EOF TO TRUE
+           END-READ.
+           IF NOT WSS-CTL-EOF
+               MOVE CCR-PT-LIMIT  TO CTL-PT-LIMIT
+               MOVE CCR-ARIT-MAX  TO CTL-ARIT-MAX
+               MOVE CCR-IF-MAX    TO CTL-IF-MAX
+               MOVE CCR-RUN-DATE  TO CTL-RUN-DATE
+           END-IF.
+           CLOSE CTL-CARD-FILE.
+
+           IF CTL-RUN-DATE = ZEROS
+               ACCEPT CTL-RUN-DATE FROM DATE YYYYMMDD
+           END-IF.
+
+           GOBACK.
+       END PROGRAM PLATZI-CTL-READER.
