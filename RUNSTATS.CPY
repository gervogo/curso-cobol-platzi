@@ -0,0 +1,13 @@
+      *****************************************************************
+      * Layout compartido del acumulador de totales del dia, llenado
+      * por ARITMETICA, IF-ELSE y PERFORM-TIMES en su propio
+      * 099-FINALIZA y pasado por CALL desde PLATZI-BATCH-DRIVER, que
+      * lo imprime en el reporte de control RUNCTL al final del batch.
+      *****************************************************************
+       01 RUN-STATS-RECORD.
+           05 RUN-ARIT-PARES              PIC 9(05) VALUE ZEROS.
+           05 RUN-ARIT-SUSPENSOS          PIC 9(05) VALUE ZEROS.
+           05 RUN-IF-PARES                PIC 9(05) VALUE ZEROS.
+           05 RUN-IF-RECHAZADOS           PIC 9(05) VALUE ZEROS.
+           05 RUN-PT-CONTADOR-FINAL       PIC 9(05) VALUE ZEROS.
+           05 RUN-PT-INCREMENT-FINAL      PIC 9(05) VALUE ZEROS.
