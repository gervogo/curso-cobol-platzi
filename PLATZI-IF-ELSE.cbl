@@ -1,27 +1,214 @@
       ******************************************************************
       * Author: GERSON GALVEZ
       * Date:   23-11-2023
+      * Mod:    09-08-2026 - 010-IF deja de comparar las dos constantes
+      *         fijas WSC-A/WSC-B y pasa a leer un archivo de pares
+      *         balance/limite, clasificando cada registro con EVALUATE
+      *         en vez de un unico IF/ELSE de un solo disparo.
+      * Mod:    09-08-2026 - Se llama a la rutina comun de parametros
+      *         PLATZI-CTL-READER para obtener de CTLCARD el limite
+      *         maximo aceptado para IPR-LIMITE; los pares que lo
+      *         excedan se clasifican como FUERA DE RANGO sin evaluar.
+      * Mod:    09-08-2026 - 020-FIN pasa de STOP RUN a GOBACK y se
+      *         muestra CTL-RUN-DATE al iniciar, para que el driver
+      *         diario PLATZI-BATCH-DRIVER pueda invocar este programa
+      *         por CALL con la misma fecha de corrida que ARITMETICA.
+      * Mod:    09-08-2026 - La clasificacion que se mostraba solo por
+      *         DISPLAY ahora tambien se manda a PLATZI-AUDIT-LOG.
+      * Mod:    09-08-2026 - 099-FINALIZA fija el RETURN-CODE (4 si
+      *         algun par se clasifico FUERA DE RANGO o CRITICO, 0 en
+      *         caso contrario) antes del GOBACK.
+      * Mod:    09-08-2026 - CTL-PARM-RECORD y AUD-PARM-RECORD pasan de
+      *         declararse en linea a COPY de CTLPARM/AUDPARM,
+      *         compartidos con ARITMETICA y PERFORM-TIMES.
+      * Mod:    09-08-2026 - Se agrega 008-VALIDA-PAR, que rechaza a
+      *         IFERR cualquier IPR-BALANCE/IPR-LIMITE que no sea
+      *         NUMERIC o que caiga fuera del rango esperado, antes de
+      *         que 010-IF haga la comparacion IF WSC-A < WSC-B.
+      * Mod:    09-08-2026 - 099-FINALIZA acumula el total de pares
+      *         leidos y de rechazados en RUN-STATS-RECORD, recibido
+      *         por LINKAGE, para que PLATZI-BATCH-DRIVER arme el
+      *         reporte de control consolidado del dia.
+      * Mod:    09-08-2026 - El mensaje de rechazo por FUERA DE RANGO en
+      *         008-VALIDA-PAR pierde el prefijo "REGISTRO "; con
+      *         BALANCE y LIMITE de 5 digitos el texto completo pasaba
+      *         de los 58 bytes de AUD-MENSAJE y el STRING hacia
+      *         PLATZI-AUDIT-LOG llegaba truncado, perdiendo digitos de
+      *         LIMITE en la bitacora.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PLATZI-IF-ELSE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IFE-PARES-FILE   ASSIGN TO "IFPAIR"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT IFE-ERROR-FILE   ASSIGN TO "IFERR"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  IFE-PARES-FILE.
+       01  IFE-PARES-RECORD.
+           05 IPR-BALANCE              PIC 9(05).
+           05 IPR-LIMITE                PIC 9(05).
+           05 FILLER                   PIC X(70).
+
+       FD  IFE-ERROR-FILE.
+       01  IFE-ERROR-RECORD            PIC X(80).
+
        WORKING-STORAGE SECTION.
+       *> SWITCHES
+       77 WSS-IF-SWITCHES           PIC X     VALUE '1'.
+           88 WSS-IF-FIN                       VALUE '0'.
+
+       77 WSS-IF-VALIDACION         PIC X     VALUE '1'.
+           88 WSS-IF-PAR-VALIDO                VALUE '1'.
+           88 WSS-IF-PAR-INVALIDO              VALUE '0'.
+
+       01 WSV-ERROR-LINEA           PIC X(80) VALUE SPACES.
+
+       *> RANGO DE VALORES ESPERADOS PARA IPR-BALANCE/IPR-LIMITE; UN
+       *> CAMPO EN CERO NO ES UN PAR VALIDO DE NEGOCIO.
+       77 WSC-VALOR-MINIMO          PIC 9(05) VALUE 1.
+
+       *> CONTADOR DE REGISTROS RECHAZADOS POR 008-VALIDA-PAR
+       77 WSV-IF-RECHAZADOS         PIC 9(05) VALUE ZEROS.
+
+       *> CONTADOR DE PARES LEIDOS (USADO POR 099-FINALIZA PARA EL
+       *> REPORTE DE CONTROL CONSOLIDADO DEL DIA)
+       77 WSV-IF-PARES              PIC 9(05) VALUE ZEROS.
 
        01 WSC-CONSTANTE.
-           05 WSC-A                PIC 9 VALUE 7.
-           05 WSC-B                PIC 9 VALUE 9.
+           05 WSC-A                PIC 9(05) VALUE ZEROS.
+           05 WSC-B                PIC 9(05) VALUE ZEROS.
+
+       01 WSV-TOLERANCIA           PIC 9(05) VALUE ZEROS.
+       01 WSV-CLASIFICACION        PIC X(18) VALUE SPACES.
 
-       PROCEDURE DIVISION.
+       *> CONTADOR DE CLASIFICACIONES ANOMALAS (USADO POR 099-FINALIZA
+       *> PARA DECIDIR EL RETURN-CODE DE SALIDA DEL PROGRAMA)
+       77 WSV-IF-ANOMALIAS         PIC 9(05) VALUE ZEROS.
+
+       *> PARAMETROS COMPARTIDOS (LEIDOS POR PLATZI-CTL-READER)
+       COPY CTLPARM.
+
+       *> PARAMETROS DE LA BITACORA COMPARTIDA PLATZI-AUDIT-LOG
+       COPY AUDPARM REPLACING ==PROGRAMA-TAG== BY =='IF-ELSE'==.
+
+       LINKAGE SECTION.
+       *> TOTALES DEL DIA, ACUMULADOS POR PLATZI-BATCH-DRIVER PARA EL
+       *> REPORTE DE CONTROL RUNCTL
+       COPY RUNSTATS.
+
+       PROCEDURE DIVISION USING RUN-STATS-RECORD.
            MAIN-PROCEDURE.
-                PERFORM 010-IF.
+                PERFORM 005-INICIO.
+                PERFORM 010-IF UNTIL WSS-IF-FIN.
                 PERFORM 020-FIN.
+
+           005-INICIO.
+               OPEN INPUT IFE-PARES-FILE.
+               OPEN OUTPUT IFE-ERROR-FILE.
+               CALL 'PLATZI-CTL-READER' USING CTL-PARM-RECORD.
+               IF CTL-IF-MAX = ZEROS
+                   MOVE 99999 TO CTL-IF-MAX
+               END-IF.
+               DISPLAY 'IF-ELSE - FECHA DE PROCESO: ' CTL-RUN-DATE.
+               PERFORM 015-LEE-PAR.
+
            010-IF.
-               IF WSC-A < WSC-B
-                   DISPLAY 'EL VALOR DE 'WSC-A ' ES MENOR QUE 'WSC-B
-                ELSE
-                   DISPLAY 'EL VALOR DE 'WSC-A ' ES MAYOR QUE 'WSC-B.
+               ADD 1 TO WSV-IF-PARES.
+               MOVE IPR-BALANCE TO WSC-A.
+               MOVE IPR-LIMITE  TO WSC-B.
+               PERFORM 008-VALIDA-PAR.
+               IF WSS-IF-PAR-VALIDO
+                   IF WSC-B > CTL-IF-MAX
+                       MOVE 'FUERA DE RANGO' TO WSV-CLASIFICACION
+                   ELSE
+                       COMPUTE WSV-TOLERANCIA ROUNDED = WSC-B * 1.10
+                       EVALUATE TRUE
+                           WHEN WSC-A < WSC-B
+                               MOVE 'DENTRO DEL LIMITE'
+                                   TO WSV-CLASIFICACION
+                           WHEN WSC-A = WSC-B
+                               MOVE 'EN EL LIMITE'
+                                   TO WSV-CLASIFICACION
+                           WHEN WSC-A > WSC-B
+                                   AND WSC-A NOT > WSV-TOLERANCIA
+                               MOVE 'SOBRE LIMITE'
+                                   TO WSV-CLASIFICACION
+                           WHEN OTHER
+                               MOVE 'CRITICO'
+                                   TO WSV-CLASIFICACION
+                       END-EVALUATE
+                   END-IF
+                   IF WSV-CLASIFICACION = 'FUERA DE RANGO'
+                           OR WSV-CLASIFICACION = 'CRITICO'
+                       ADD 1 TO WSV-IF-ANOMALIAS
+                   END-IF
+                   DISPLAY 'BALANCE: ' WSC-A ' LIMITE: ' WSC-B
+                       ' CLASIFICACION: ' WSV-CLASIFICACION
+                   MOVE SPACES TO AUD-MENSAJE
+                   STRING 'BALANCE=' WSC-A ' LIMITE=' WSC-B
+                           ' CLASIFICACION=' WSV-CLASIFICACION
+                           DELIMITED BY SIZE INTO AUD-MENSAJE
+                   CALL 'PLATZI-AUDIT-LOG' USING AUD-PARM-RECORD
+               END-IF
+               PERFORM 015-LEE-PAR.
+
+      *> VALIDA QUE IPR-BALANCE/IPR-LIMITE SEAN NUMERIC Y CAIGAN DENTRO
+      *> DEL RANGO ESPERADO ANTES DE QUE 010-IF LOS COMPARE; LOS
+      *> REGISTROS QUE FALLAN SE MANDAN A IFE-ERROR-FILE SIN EVALUAR.
+           008-VALIDA-PAR.
+               SET WSS-IF-PAR-VALIDO TO TRUE
+               MOVE SPACES TO WSV-ERROR-LINEA
+               IF IPR-BALANCE NOT NUMERIC OR IPR-LIMITE NOT NUMERIC
+                   SET WSS-IF-PAR-INVALIDO TO TRUE
+                   STRING 'REGISTRO NO NUMERICO RECHAZADO: '
+                           IFE-PARES-RECORD(1:20)
+                           DELIMITED BY SIZE INTO WSV-ERROR-LINEA
+               ELSE
+                   IF WSC-A < WSC-VALOR-MINIMO
+                           OR WSC-B < WSC-VALOR-MINIMO
+                       SET WSS-IF-PAR-INVALIDO TO TRUE
+                       STRING 'FUERA DE RANGO RECHAZADO: '
+                               'BALANCE=' WSC-A ' LIMITE=' WSC-B
+                               DELIMITED BY SIZE INTO WSV-ERROR-LINEA
+                   END-IF
+               END-IF
+               IF WSS-IF-PAR-INVALIDO
+                   ADD 1 TO WSV-IF-RECHAZADOS
+                   WRITE IFE-ERROR-RECORD FROM WSV-ERROR-LINEA
+                   DISPLAY WSV-ERROR-LINEA
+                   MOVE SPACES TO AUD-MENSAJE
+                   STRING WSV-ERROR-LINEA
+                           DELIMITED BY SIZE INTO AUD-MENSAJE
+                   CALL 'PLATZI-AUDIT-LOG' USING AUD-PARM-RECORD
+               END-IF.
+
+           015-LEE-PAR.
+               READ IFE-PARES-FILE
+                   AT END SET WSS-IF-FIN TO TRUE
+               END-READ.
+
            020-FIN.
-               STOP RUN.
+               CLOSE IFE-PARES-FILE.
+               CLOSE IFE-ERROR-FILE.
+               PERFORM 099-FINALIZA.
+               GOBACK.
+
+      *> FIJA EL RETURN-CODE DE SALIDA PARA QUE EL JCL (O EL DRIVER
+      *> DIARIO) PUEDA DISTINGUIR UNA CORRIDA LIMPIA DE UNA CON
+      *> PARES FUERA DE RANGO, CRITICOS O RECHAZADOS POR VALIDACION.
+           099-FINALIZA.
+               MOVE WSV-IF-PARES TO RUN-IF-PARES.
+               MOVE WSV-IF-RECHAZADOS TO RUN-IF-RECHAZADOS.
+               IF WSV-IF-ANOMALIAS > 0 OR WSV-IF-RECHAZADOS > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF.
        END PROGRAM PLATZI-IF-ELSE.
