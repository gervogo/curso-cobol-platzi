@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Author: GERSON GALVEZ
+      * Date:   09-08-2026
+      * Purpose: Rutina comun de bitacora de auditoria. Recibe el
+      *          nombre del programa que llama y una linea de mensaje
+      *          ya armada, y agrega un registro fechado y con hora al
+      *          archivo compartido AUDITLOG, para que ARITMETICA,
+      *          IF-ELSE, PERFORM-TIMES, VARIABLES-Y-CONSTANTES y
+      *          VAR-CONST-SWITCH dejen un rastro de lo que antes solo
+      *          se mostraba por DISPLAY y se perdia al terminar el job.
+      * Mod:    09-08-2026 - AUD-PARM-RECORD en LINKAGE pasa de
+      *         declararse en linea a COPY AUDPARM, igual que ya hacen
+      *         los cinco programas que llaman a esta rutina, para que
+      *         un cambio futuro en AUDPARM.CPY no pueda desincronizar
+      *         este lado receptor del lado que llama. El tag de
+      *         REPLACING no tiene efecto practico aqui (AUD-PROGRAMA
+      *         llega siempre con el valor que trae el llamador, no con
+      *         el VALUE de compilacion), pero la clausula COPY lo
+      *         sigue exigiendo como literal valido.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLATZI-AUDIT-LOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE   ASSIGN TO "AUDITLOG"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WSV-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05 ALR-FECHA                 PIC 9(08).
+           05 FILLER                    PIC X(01).
+           05 ALR-HORA                  PIC 9(06).
+           05 FILLER                    PIC X(01).
+           05 ALR-PROGRAMA              PIC X(08).
+           05 FILLER                    PIC X(01).
+           05 ALR-MENSAJE               PIC X(58).
+
+       WORKING-STORAGE SECTION.
+       77 WSV-AUDIT-STATUS           PIC XX    VALUE SPACES.
+
+       LINKAGE SECTION.
+       COPY AUDPARM REPLACING ==PROGRAMA-TAG== BY =='AUDITLOG'==.
+
+       PROCEDURE DIVISION USING AUD-PARM-RECORD.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           ACCEPT ALR-FECHA FROM DATE YYYYMMDD.
+           ACCEPT ALR-HORA  FROM TIME.
+           MOVE AUD-PROGRAMA TO ALR-PROGRAMA.
+           MOVE AUD-MENSAJE  TO ALR-MENSAJE.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WSV-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDIT-LOG-FILE
+               CLOSE AUDIT-LOG-FILE
+               OPEN EXTEND AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+           GOBACK.
+       END PROGRAM PLATZI-AUDIT-LOG.
