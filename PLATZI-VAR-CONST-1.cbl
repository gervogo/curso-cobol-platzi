@@ -1,21 +1,259 @@
       ******************************************************************
       * Author: GERSON GALVEZ
       * Date:   23-11-2023
+      * Mod:    09-08-2026 - Se agrega un archivo maestro indexado
+      *         VCS1MSTR con alta/actualizacion/consulta, en lugar de
+      *         dejar SALUDO-2 y NUMERO-2 como campos sin persistir.
+      *         La clave y el campo numerico del maestro se dimensionan
+      *         igual que SALUDO-2 (PIC X(06)) y NUMERO-2 (PIC 9(03)).
+      * Mod:    09-08-2026 - Los mensajes que se mostraban solo por
+      *         DISPLAY tambien se mandan a la bitacora compartida
+      *         PLATZI-AUDIT-LOG (usada tambien por ARITMETICA,
+      *         IF-ELSE y PERFORM-TIMES).
+      * Mod:    09-08-2026 - AUD-PARM-RECORD pasa de declararse en linea
+      *         a COPY AUDPARM, compartido con los demas programas que
+      *         llaman a PLATZI-AUDIT-LOG.
+      * Mod:    09-08-2026 - Se agrega una consulta interactiva por
+      *         ACCEPT (035-CONSULTA-INTERACTIVA/036-LEE-CLAVE-INQ) para
+      *         que el operador pueda pedir un registro del maestro por
+      *         su clave, en vez de tener que rehacer toda la corrida
+      *         para revisar un solo valor.
+      * Mod:    09-08-2026 - SALUDO-2 cambia de VALUE "Saludo" a
+      *         VALUE "SALUDO" porque 030-CONSULTA la usa como clave de
+      *         lectura contra VCS1MSTR, y esa clave se graba siempre en
+      *         mayusculas (igual que el resto de claves del maestro);
+      *         con la mezcla de mayusculas y minusculas la lectura
+      *         fallaba con INVALID KEY en cada corrida.
+      * Mod:    09-08-2026 - 035-CONSULTA-INTERACTIVA deja de correr
+      *         siempre despues del lote y pasa a depender de un nuevo
+      *         archivo de control VC1CTL (mismo patron que SWFEED en
+      *         VAR-CONST-SWITCH), leido por la nueva rutina
+      *         012-LEE-CONTROL-INTERACTIVO; sin este cambio, el ACCEPT
+      *         de 036-LEE-CLAVE-INQ se quedaba esperando teclado (o se
+      *         comportaba de forma impredecible contra STDIN
+      *         redirigido) cada vez que este programa corria desde un
+      *         scheduler o JCL en vez de una terminal interactiva.
       ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VARIABLES-Y-CONSTANTES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VC1-MASTER-FILE  ASSIGN TO "VCS1MSTR"
+                                    ORGANIZATION IS INDEXED
+                                    ACCESS MODE IS DYNAMIC
+                                    RECORD KEY IS VMR-NOMBRE
+                                    FILE STATUS IS WSV-MASTER-STATUS.
 
-          IDENTIFICATION DIVISION.
-          PROGRAM-ID. VARIABLES-Y-CONSTANTES.
-          DATA DIVISION.
-          FILE SECTION.
-          WORKING-STORAGE SECTION.
-
-          01    SALUDO PICTURE IS XXXX VALUE "Hola".
-          01    SALUDO-2 PIC X(06) VALUE "Saludo".
-          01    NUMERO PICTURE IS 99 VALUE 20.
-          01    NUMERO-2 PICTURE 9(03) VALUE 100.
-          PROCEDURE DIVISION.
-          MAIN-PROCEDURE.
-                DISPLAY SALUDO.
-                DISPLAY NUMERO.
-	         	    	STOP RUN.
-          END PROGRAM VARIABLES-Y-CONSTANTES.
+           SELECT VC1-TRAN-FILE    ASSIGN TO "VCS1TRAN"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VC1-CONTROL-FILE ASSIGN TO "VC1CTL"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WSV-CONTROL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VC1-MASTER-FILE.
+       01  VMR-MASTER-RECORD.
+           05 VMR-NOMBRE               PIC X(06).
+           05 VMR-VALOR                PIC 9(03).
+
+       FD  VC1-TRAN-FILE.
+       01  VC1-TRAN-RECORD.
+           05 VTR-ACCION                PIC X(01).
+           05 VTR-NOMBRE                PIC X(06).
+           05 VTR-VALOR                 PIC 9(03).
+           05 FILLER                    PIC X(70).
+
+       FD  VC1-CONTROL-FILE.
+       01  VC1-CONTROL-RECORD.
+           05 VCC-INTERACTIVO           PIC X(01).
+           05 FILLER                    PIC X(79).
+
+       WORKING-STORAGE SECTION.
+       *> SWITCHES
+       77 WSS-VC1-SWITCHES           PIC X     VALUE '1'.
+           88 WSS-VC1-FIN                       VALUE '0'.
+
+       77 WSS-INQ-SWITCHES           PIC X     VALUE '1'.
+           88 WSS-INQ-FIN                       VALUE '0'.
+
+      *> APAGADA POR DEFECTO: 035-CONSULTA-INTERACTIVA HACE ACCEPT DE
+      *> TERMINAL, ASI QUE SOLO DEBE CORRER CUANDO UN OPERADOR LA PIDE
+      *> EXPLICITAMENTE CON VC1CTL; UNA CORRIDA DESATENDIDA (SCHEDULER/
+      *> JCL) SIN VC1CTL SE QUEDA SOLO CON EL PASO POR LOTE.
+       77 WSS-INTERACTIVO-SWITCHES   PIC X     VALUE '0'.
+           88 WSS-EJECUTA-INTERACTIVO           VALUE '1'.
+
+       77 WSV-MASTER-STATUS          PIC XX    VALUE SPACES.
+       77 WSV-CONTROL-STATUS         PIC XX    VALUE SPACES.
+
+       *> CLAVE TECLEADA POR EL OPERADOR EN LA CONSULTA INTERACTIVA;
+       *> DEJARLA EN BLANCO TERMINA LA CONSULTA.
+       77 WSV-INQ-CLAVE              PIC X(06) VALUE SPACES.
+
+       01    SALUDO PICTURE IS XXXX VALUE "Hola".
+       01    SALUDO-2 PIC X(06) VALUE "SALUDO".
+       01    NUMERO PICTURE IS 99 VALUE 20.
+       01    NUMERO-2 PICTURE 9(03) VALUE 100.
+
+       *> PARAMETROS DE LA BITACORA COMPARTIDA PLATZI-AUDIT-LOG
+       COPY AUDPARM REPLACING ==PROGRAMA-TAG== BY =='VARCONST'==.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY SALUDO.
+           DISPLAY NUMERO.
+           MOVE SPACES TO AUD-MENSAJE.
+           STRING 'SALUDO=' SALUDO ' NUMERO=' NUMERO
+                   DELIMITED BY SIZE INTO AUD-MENSAJE.
+           CALL 'PLATZI-AUDIT-LOG' USING AUD-PARM-RECORD.
+
+           PERFORM 010-INICIO.
+           PERFORM 020-PROCESA-TRANSACCION UNTIL WSS-VC1-FIN.
+           PERFORM 030-CONSULTA.
+           IF WSS-EJECUTA-INTERACTIVO
+               PERFORM 035-CONSULTA-INTERACTIVA
+           END-IF.
+           PERFORM 090-TERMINA.
+
+           STOP RUN.
+
+       010-INICIO.
+           OPEN I-O VC1-MASTER-FILE.
+           IF WSV-MASTER-STATUS = '35'
+               OPEN OUTPUT VC1-MASTER-FILE
+               CLOSE VC1-MASTER-FILE
+               OPEN I-O VC1-MASTER-FILE
+           END-IF.
+           OPEN INPUT VC1-TRAN-FILE.
+           PERFORM 040-LEE-TRANSACCION.
+           PERFORM 012-LEE-CONTROL-INTERACTIVO.
+
+      *> LEE EL BYTE DE VC1CTL QUE UN OPERADOR DEJA CUANDO QUIERE LA
+      *> CONSULTA INTERACTIVA DESPUES DEL LOTE. SI VC1CTL NO EXISTE O
+      *> NO TRAE '1', WSS-INTERACTIVO-SWITCHES SE QUEDA EN SU VALUE '0'
+      *> DE COMPILACION Y 035-CONSULTA-INTERACTIVA NO SE EJECUTA, IGUAL
+      *> QUE ANTES DE QUE EXISTIERA LA CONSULTA INTERACTIVA.
+       012-LEE-CONTROL-INTERACTIVO.
+           OPEN INPUT VC1-CONTROL-FILE.
+           IF WSV-CONTROL-STATUS = '00'
+               READ VC1-CONTROL-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WSV-CONTROL-STATUS = '00'
+                       AND VCC-INTERACTIVO = '1'
+                   SET WSS-EJECUTA-INTERACTIVO TO TRUE
+               END-IF
+               CLOSE VC1-CONTROL-FILE
+           END-IF.
+
+       020-PROCESA-TRANSACCION.
+           MOVE VTR-NOMBRE TO VMR-NOMBRE.
+           EVALUATE VTR-ACCION
+               WHEN 'A'
+                   MOVE VTR-VALOR TO VMR-VALOR
+                   WRITE VMR-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY 'ALTA RECHAZADA, YA EXISTE: '
+                               VMR-NOMBRE
+                           MOVE SPACES TO AUD-MENSAJE
+                           STRING 'ALTA RECHAZADA, YA EXISTE: '
+                                   VMR-NOMBRE
+                                   DELIMITED BY SIZE INTO AUD-MENSAJE
+                           CALL 'PLATZI-AUDIT-LOG' USING
+                                   AUD-PARM-RECORD
+                   END-WRITE
+               WHEN 'U'
+                   READ VC1-MASTER-FILE
+                       INVALID KEY
+                           DISPLAY 'RECHAZADA, NO EXISTE: '
+                               VMR-NOMBRE
+                           MOVE SPACES TO AUD-MENSAJE
+                           STRING 'ACTUALIZACION RECHAZADA, NO EXISTE: '
+                                   VMR-NOMBRE
+                                   DELIMITED BY SIZE INTO AUD-MENSAJE
+                           CALL 'PLATZI-AUDIT-LOG' USING
+                                   AUD-PARM-RECORD
+                       NOT INVALID KEY
+                           MOVE VTR-VALOR TO VMR-VALOR
+                           REWRITE VMR-MASTER-RECORD
+                           MOVE SPACES TO AUD-MENSAJE
+                           STRING 'ACTUALIZADO: ' VMR-NOMBRE
+                                   ' = ' VMR-VALOR
+                                   DELIMITED BY SIZE INTO AUD-MENSAJE
+                           CALL 'PLATZI-AUDIT-LOG' USING
+                                   AUD-PARM-RECORD
+                   END-READ
+               WHEN OTHER
+                   DISPLAY 'ACCION INVALIDA: ' VTR-ACCION
+                   MOVE SPACES TO AUD-MENSAJE
+                   STRING 'ACCION INVALIDA: ' VTR-ACCION
+                           DELIMITED BY SIZE INTO AUD-MENSAJE
+                   CALL 'PLATZI-AUDIT-LOG' USING AUD-PARM-RECORD
+           END-EVALUATE.
+           PERFORM 040-LEE-TRANSACCION.
+
+       030-CONSULTA.
+           MOVE SALUDO-2 TO VMR-NOMBRE.
+           READ VC1-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'CONSULTA: NO EXISTE REGISTRO PARA '
+                       SALUDO-2
+                   MOVE SPACES TO AUD-MENSAJE
+                   STRING 'CONSULTA: NO EXISTE REGISTRO PARA '
+                           SALUDO-2
+                           DELIMITED BY SIZE INTO AUD-MENSAJE
+                   CALL 'PLATZI-AUDIT-LOG' USING AUD-PARM-RECORD
+               NOT INVALID KEY
+                   DISPLAY 'CONSULTA: ' VMR-NOMBRE ' = ' VMR-VALOR
+                   MOVE SPACES TO AUD-MENSAJE
+                   STRING 'CONSULTA: ' VMR-NOMBRE ' = ' VMR-VALOR
+                           DELIMITED BY SIZE INTO AUD-MENSAJE
+                   CALL 'PLATZI-AUDIT-LOG' USING AUD-PARM-RECORD
+           END-READ.
+
+      *> CONSULTA INTERACTIVA: EL OPERADOR TECLEA CLAVES UNA A UNA Y SE
+      *> LE MUESTRA EL REGISTRO DEL MAESTRO CORRESPONDIENTE, HASTA QUE
+      *> DEJA LA CLAVE EN BLANCO.
+       035-CONSULTA-INTERACTIVA.
+           PERFORM 036-LEE-CLAVE-INQ UNTIL WSS-INQ-FIN.
+
+       036-LEE-CLAVE-INQ.
+           DISPLAY 'CLAVE A CONSULTAR (ENTER PARA TERMINAR): '
+               WITH NO ADVANCING.
+           ACCEPT WSV-INQ-CLAVE.
+           IF WSV-INQ-CLAVE = SPACES
+               SET WSS-INQ-FIN TO TRUE
+           ELSE
+               MOVE WSV-INQ-CLAVE TO VMR-NOMBRE
+               READ VC1-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY 'CONSULTA: NO EXISTE REGISTRO PARA '
+                           WSV-INQ-CLAVE
+                       MOVE SPACES TO AUD-MENSAJE
+                       STRING 'CONSULTA INTERACTIVA: NO EXISTE '
+                               'REGISTRO PARA ' WSV-INQ-CLAVE
+                               DELIMITED BY SIZE INTO AUD-MENSAJE
+                       CALL 'PLATZI-AUDIT-LOG' USING AUD-PARM-RECORD
+                   NOT INVALID KEY
+                       DISPLAY 'CONSULTA: ' VMR-NOMBRE ' = ' VMR-VALOR
+                       MOVE SPACES TO AUD-MENSAJE
+                       STRING 'CONSULTA INTERACTIVA: ' VMR-NOMBRE
+                               ' = ' VMR-VALOR
+                               DELIMITED BY SIZE INTO AUD-MENSAJE
+                       CALL 'PLATZI-AUDIT-LOG' USING AUD-PARM-RECORD
+               END-READ
+           END-IF.
+
+       040-LEE-TRANSACCION.
+           READ VC1-TRAN-FILE
+               AT END SET WSS-VC1-FIN TO TRUE
+           END-READ.
+
+       090-TERMINA.
+           CLOSE VC1-MASTER-FILE.
+           CLOSE VC1-TRAN-FILE.
+
+       END PROGRAM VARIABLES-Y-CONSTANTES.
