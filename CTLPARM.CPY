@@ -0,0 +1,13 @@
+      *****************************************************************
+      * Layout compartido de los parametros de operacion leidos de la
+      * tarjeta de control CTLCARD (ver PLATZI-CTL-READER). COPY de
+      * PLATZI-ARITMETICA, PLATZI-IF-ELSE, PLATZI-PERFORM-TIMES,
+      * PLATZI-BATCH-DRIVER y PLATZI-CTL-READER, para que un cambio de
+      * PIC o un campo nuevo se haga en un solo lugar en vez de en cada
+      * programa.
+      *****************************************************************
+       01 CTL-PARM-RECORD.
+           05 CTL-PT-LIMIT               PIC 99.
+           05 CTL-ARIT-MAX               PIC 99.
+           05 CTL-IF-MAX                 PIC 9(05).
+           05 CTL-RUN-DATE               PIC 9(08).
