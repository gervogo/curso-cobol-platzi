@@ -0,0 +1,48 @@
+      *****************************************************************
+      * Layout compartido de la interfaz de CALL de PLATZI-ARIT-CALC:
+      * dos operandos, los ocho resultados (ADD/SUBTRACT/MULTIPLY/
+      * DIVIDE y su equivalente en COMPUTE) y las cuatro banderas de
+      * desborde. COPY tanto en PLATZI-ARIT-CALC (LINKAGE SECTION) como
+      * en cualquier programa que la invoque (WORKING-STORAGE SECTION),
+      * para que ambos lados del CALL no se puedan desincronizar.
+      *
+      * CALC-NUMERO-A/B son S9(2) (maximo 99); el producto mas grande
+      * posible es 99 x 99 = 9801, que siempre cabe en el S9(4) de
+      * CALC-R-MUL/CALC-C-MUL. Mientras ningun invocador pase operandos
+      * de mas de dos digitos, el ON SIZE ERROR de MULTIPLY/COMPUTE MUL
+      * en PLATZI-ARIT-CALC queda protegiendo un desborde que no puede
+      * ocurrir con estos datos; se deja el tamaño asi (en vez de
+      * angostar CALC-R-MUL para forzar el desborde) porque angostarlo
+      * marcaria como error resultados legitimos por debajo de 9801. Si
+      * algun dia se agrega un invocador con operandos de tres o mas
+      * digitos, este es el limite a revisar primero.
+      *****************************************************************
+       01 CALC-PARM-RECORD.
+           05 CALC-NUMERO-A              PICTURE S9(2)
+                                          SIGN IS TRAILING SEPARATE.
+           05 CALC-NUMERO-B              PICTURE S9(2)
+                                          SIGN IS TRAILING SEPARATE.
+           05 CALC-R-ADD                 PICTURE S9(3)
+                                          SIGN IS TRAILING SEPARATE.
+           05 CALC-R-SUB                 PICTURE S9(2)
+                                          SIGN IS TRAILING SEPARATE.
+           05 CALC-R-MUL                 PICTURE S9(4)
+                                          SIGN IS TRAILING SEPARATE.
+           05 CALC-R-DIV                 PICTURE S9(2)
+                                          SIGN IS TRAILING SEPARATE.
+           05 CALC-C-ADD                 PICTURE S9(3)
+                                          SIGN IS TRAILING SEPARATE.
+           05 CALC-C-SUB                 PICTURE S9(2)
+                                          SIGN IS TRAILING SEPARATE.
+           05 CALC-C-MUL                 PICTURE S9(4)
+                                          SIGN IS TRAILING SEPARATE.
+           05 CALC-C-DIV                 PICTURE S9(2)
+                                          SIGN IS TRAILING SEPARATE.
+           05 CALC-MUL-ERROR             PIC X.
+              88 CALC-MUL-DESBORDE                 VALUE 'S'.
+           05 CALC-DIV-ERROR             PIC X.
+              88 CALC-DIV-DESBORDE                 VALUE 'S'.
+           05 CALC-CMUL-ERROR            PIC X.
+              88 CALC-CMUL-DESBORDE                VALUE 'S'.
+           05 CALC-CDIV-ERROR            PIC X.
+              88 CALC-CDIV-DESBORDE                VALUE 'S'.
