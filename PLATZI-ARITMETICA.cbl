@@ -1,55 +1,299 @@
       ******************************************************************
       * Author: GERSON GALVEZ
       * Date:   23-11-2023
+      * Mod:    09-08-2026 - Lee los operandos de un archivo de
+      *         transacciones diario en lugar de las constantes fijas
+      *         5 y 9, repitiendo el calculo por cada registro leido.
+      * Mod:    09-08-2026 - Se agrega ON SIZE ERROR a MULTIPLY y
+      *         DIVIDE (cubre tambien la division por cero) y un
+      *         reporte de suspenso para los registros que fallen.
+      *         WSC-NUMERO-A/B y los resultados de ADD se amplian a
+      *         2/3 digitos para que quepan los operandos de dos
+      *         digitos que trae ARITTRAN.
+      * Mod:    09-08-2026 - Se llama a la rutina comun de parametros
+      *         PLATZI-CTL-READER para obtener el limite maximo de
+      *         operando de la tarjeta de control compartida CTLCARD;
+      *         los registros que lo excedan van al reporte de
+      *         suspenso en lugar de calcularse.
+      * Mod:    09-08-2026 - MAIN-PROCEDURE pasa de STOP RUN a GOBACK y
+      *         sella el reporte de suspenso con CTL-RUN-DATE, para que
+      *         el driver diario PLATZI-BATCH-DRIVER pueda invocar este
+      *         programa por CALL y todas las salidas del dia lleven la
+      *         misma fecha de corrida.
+      * Mod:    09-08-2026 - 045-REGISTRA-SUSPENSO inicializa el registro
+      *         con MOVE SPACES antes de llenarlo; el FILLER de
+      *         ARIT-SUSPENSE-RECORD quedaba con basura de memoria (el
+      *         VALUE de un FILLER en FILE SECTION no se aplica en este
+      *         runtime) y el WRITE a un LINE SEQUENTIAL rechazaba ese
+      *         byte no imprimible.
+      * Mod:    09-08-2026 - Los resultados que se mostraban solo por
+      *         DISPLAY ahora tambien se mandan a PLATZI-AUDIT-LOG, la
+      *         bitacora compartida con IF-ELSE y PERFORM-TIMES.
+      * Mod:    09-08-2026 - 046-CONCILIA-RESULTADOS compara cada
+      *         resultado de ADD/SUBTRACT/MULTIPLY/DIVIDE contra su
+      *         equivalente en COMPUTE y manda al reporte de suspenso
+      *         cualquier discrepancia entre ambos calculos.
+      * Mod:    09-08-2026 - WSC-NUMERO-A/B y los ocho campos de
+      *         resultado pasan de PIC 9 a PIC S9 con SIGN IS TRAILING
+      *         SEPARATE, para que una resta negativa (SUBTRACT
+      *         WSC-NUMERO-B FROM WSC-NUMERO-A) quede correcta y con
+      *         signo visible en vez de truncarse como si fuera positiva.
+      * Mod:    09-08-2026 - 099-FINALIZA fija el RETURN-CODE (4 si se
+      *         grabo algun registro de suspenso, 0 si la corrida quedo
+      *         limpia) antes del GOBACK, para que el JCL pueda
+      *         distinguir una corrida limpia de una con excepciones.
+      * Mod:    09-08-2026 - 040-CALCULA-RESULTADOS deja de hacer el
+      *         ADD/SUBTRACT/MULTIPLY/DIVIDE/COMPUTE en linea y pasa a
+      *         llamar a la nueva rutina comun PLATZI-ARIT-CALC, para
+      *         que otros programas de cuatro funciones (facturacion,
+      *         inventario) reutilicen el mismo calculo por CALL.
+      * Mod:    09-08-2026 - CTL-PARM-RECORD, AUD-PARM-RECORD y
+      *         CALC-PARM-RECORD pasan de declararse en linea a COPY de
+      *         CTLPARM/AUDPARM/ARITCALC, compartidos con los demas
+      *         programas del batch diario y con PLATZI-ARIT-CALC.
+      * Mod:    09-08-2026 - 099-FINALIZA acumula el total de pares
+      *         procesados y de suspensos en RUN-STATS-RECORD, recibido
+      *         por LINKAGE, para que PLATZI-BATCH-DRIVER arme el
+      *         reporte de control consolidado del dia.
+      * Mod:    09-08-2026 - 045-REGISTRA-SUSPENSO ya no borra todo el
+      *         registro con MOVE SPACES antes de escribirlo, porque
+      *         eso pisaba el ASR-MOTIVO que cada invocador deja
+      *         puesto antes de llamar a 045; ahora limpia unicamente
+      *         los dos FILLER de relleno (renombrados ASR-FILLER-1/2
+      *         para poder referenciarlos) y deja ASR-MOTIVO intacto.
+      * Mod:    09-08-2026 - El texto de CALC-CDIV-DESBORDE en
+      *         046-CONCILIA-RESULTADOS pierde la palabra "EN" (queda
+      *         "DIVISION POR CERO O DESBORDE COMPUTE DIV"); con la
+      *         palabra completa el literal media 43 bytes contra los
+      *         40 de ASR-MOTIVO y el MOVE lo truncaba antes de llegar
+      *         al reporte de suspenso y a la bitacora.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PLATZI-ARITMETICA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARIT-TRANS-FILE  ASSIGN TO "ARITTRAN"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARIT-SUSPENSE-FILE ASSIGN TO "ARITSUSP"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  ARIT-TRANS-FILE.
+       01  ARIT-TRANS-RECORD.
+           05 ATR-NUMERO-A             PIC 9(2).
+           05 ATR-NUMERO-B             PIC 9(2).
+           05 FILLER                   PIC X(76).
+
+       FD  ARIT-SUSPENSE-FILE.
+       01  ARIT-SUSPENSE-RECORD.
+           05 ASR-NUMERO-A             PIC 9(2).
+           05 ASR-NUMERO-B             PIC 9(2).
+           05 ASR-FILLER-1             PIC X(1).
+           05 ASR-MOTIVO               PIC X(40).
+           05 ASR-FILLER-2             PIC X(1).
+           05 ASR-FECHA-PROCESO        PIC 9(08).
+
        WORKING-STORAGE SECTION.
+       *> SWITCHES
+       77 WSS-ARIT-SWITCHES           PIC X     VALUE '1'.
+           88 WSS-ARIT-FIN                       VALUE '0'.
+
        *> CONSTANTES
-       77 WSC-NUMERO-A                PICTURE 9    VALUE 5.
-       77 WSC-NUMERO-B                PICTURE 9    VALUE 9.
+       77 WSC-NUMERO-A                PICTURE S9(2)
+                                       SIGN IS TRAILING SEPARATE
+                                       VALUE ZEROS.
+       77 WSC-NUMERO-B                PICTURE S9(2)
+                                       SIGN IS TRAILING SEPARATE
+                                       VALUE ZEROS.
 
        *> VARIABLES DE RESULTADOS
-       77 WSV-R-ADD                   PICTURE 9(2) VALUE ZEROS.
-       77 WSV-R-SUB                   PICTURE 9(2) VALUE ZEROS.
-       77 WSV-R-MUL                   PICTURE 9(2) VALUE ZEROS.
-       77 WSV-R-DIV                   PICTURE 9(2) VALUE ZEROS.
+       77 WSV-R-ADD                   PICTURE S9(3)
+                                       SIGN IS TRAILING SEPARATE
+                                       VALUE ZEROS.
+       77 WSV-R-SUB                   PICTURE S9(2)
+                                       SIGN IS TRAILING SEPARATE
+                                       VALUE ZEROS.
+       77 WSV-R-MUL                   PICTURE S9(4)
+                                       SIGN IS TRAILING SEPARATE
+                                       VALUE ZEROS.
+       77 WSV-R-DIV                   PICTURE S9(2)
+                                       SIGN IS TRAILING SEPARATE
+                                       VALUE ZEROS.
 
        *> RESULTADOS DE COMPUTE
-       77 WSV-C-ADD                   PICTURE 9(2) VALUE ZEROS.
-       77 WSV-C-SUB                   PICTURE 9(2) VALUE ZEROS.
-       77 WSV-C-MUL                   PICTURE 9(2) VALUE ZEROS.
-       77 WSV-C-DIV                   PICTURE 9(2) VALUE ZEROS.
+       77 WSV-C-ADD                   PICTURE S9(3)
+                                       SIGN IS TRAILING SEPARATE
+                                       VALUE ZEROS.
+       77 WSV-C-SUB                   PICTURE S9(2)
+                                       SIGN IS TRAILING SEPARATE
+                                       VALUE ZEROS.
+       77 WSV-C-MUL                   PICTURE S9(4)
+                                       SIGN IS TRAILING SEPARATE
+                                       VALUE ZEROS.
+       77 WSV-C-DIV                   PICTURE S9(2)
+                                       SIGN IS TRAILING SEPARATE
+                                       VALUE ZEROS.
+
+       *> CONTADOR DE REGISTROS DE SUSPENSO (USADO POR 099-FINALIZA
+       *> PARA DECIDIR EL RETURN-CODE DE SALIDA DEL PROGRAMA)
+       77 WSV-ARIT-SUSPENSOS          PIC 9(03) VALUE ZEROS.
+
+       *> CONTADOR DE PARES PROCESADOS (USADO POR 099-FINALIZA PARA EL
+       *> REPORTE DE CONTROL CONSOLIDADO DEL DIA)
+       77 WSV-ARIT-PARES              PIC 9(05) VALUE ZEROS.
 
-       PROCEDURE DIVISION.
+       *> PARAMETROS COMPARTIDOS (LEIDOS POR PLATZI-CTL-READER)
+       COPY CTLPARM.
+
+       *> PARAMETROS DE LA BITACORA COMPARTIDA PLATZI-AUDIT-LOG
+       COPY AUDPARM REPLACING ==PROGRAMA-TAG== BY =='ARITMET'==.
+
+       *> PARAMETROS DE LA RUTINA COMUN PLATZI-ARIT-CALC
+       COPY ARITCALC.
+
+       LINKAGE SECTION.
+       *> TOTALES DEL DIA, ACUMULADOS POR PLATZI-BATCH-DRIVER PARA EL
+       *> REPORTE DE CONTROL RUNCTL
+       COPY RUNSTATS.
+
+       PROCEDURE DIVISION USING RUN-STATS-RECORD.
        MAIN-PROCEDURE.
-       *> SUMA (ADD)
-          ADD WSC-NUMERO-A TO WSC-NUMERO-B GIVING WSV-R-ADD
-       *> RESTA (SUBTRACT)
-          SUBTRACT WSC-NUMERO-B FROM WSC-NUMERO-A GIVING WSV-R-SUB
-
-       *> MULTIPLICACIÓN (MULTIPLY)
-          MULTIPLY WSC-NUMERO-A BY WSC-NUMERO-B GIVING WSV-R-MUL
-       *> DIVISION (DIVIDE)
-          DIVIDE WSC-NUMERO-A BY WSC-NUMERO-B GIVING WSV-R-DIV
-
-       *> AÑADE A LA VARIABLE EL RESULTADO DE UNA OPERACIÓN CON OPERADORES LOGICOS (COMPUTE)
-          COMPUTE WSV-C-ADD = WSC-NUMERO-A + WSC-NUMERO-B
-          COMPUTE WSV-C-SUB = WSC-NUMERO-A - WSC-NUMERO-B
-          COMPUTE WSV-C-MUL = WSC-NUMERO-A * WSC-NUMERO-B
-          COMPUTE WSV-C-DIV = WSC-NUMERO-A / WSC-NUMERO-B
-
-       *> MUESTRA DE DATOS POR PANTALLA
-          DISPLAY 'RESULTADO ADD:         ' WSV-R-ADD
-          DISPLAY 'RESULTADO SUB:         ' WSV-R-SUB
-          DISPLAY 'RESULTADO MUL:         ' WSV-R-MUL
-          DISPLAY 'RESULTADO DIV:         ' WSV-R-DIV
-          DISPLAY 'RESULTADO COMPUTE ADD: ' WSV-C-ADD
-          DISPLAY 'RESULTADO COMPUTE SUB: ' WSV-C-SUB
-          DISPLAY 'RESULTADO COMPUTE MUL: ' WSV-C-MUL
-          DISPLAY 'RESULTADO COMPUTE DIV: ' WSV-C-DIV
-
-            STOP RUN.
+           PERFORM 010-INICIO.
+           PERFORM 020-PROCESA-TRANSACCIONES UNTIL WSS-ARIT-FIN.
+           PERFORM 090-TERMINA.
+           PERFORM 099-FINALIZA.
+
+           GOBACK.
+
+       010-INICIO.
+           OPEN INPUT ARIT-TRANS-FILE.
+           OPEN OUTPUT ARIT-SUSPENSE-FILE.
+           CALL 'PLATZI-CTL-READER' USING CTL-PARM-RECORD.
+           IF CTL-ARIT-MAX = ZEROS
+               MOVE 99 TO CTL-ARIT-MAX
+           END-IF.
+           DISPLAY 'ARITMETICA - FECHA DE PROCESO: ' CTL-RUN-DATE.
+           PERFORM 030-LEE-TRANSACCION.
+
+       020-PROCESA-TRANSACCIONES.
+           ADD 1 TO WSV-ARIT-PARES.
+           MOVE ATR-NUMERO-A TO WSC-NUMERO-A.
+           MOVE ATR-NUMERO-B TO WSC-NUMERO-B.
+           IF WSC-NUMERO-A > CTL-ARIT-MAX
+                   OR WSC-NUMERO-B > CTL-ARIT-MAX
+               MOVE 'OPERANDO EXCEDE LIMITE CTLCARD' TO ASR-MOTIVO
+               PERFORM 045-REGISTRA-SUSPENSO
+           ELSE
+               PERFORM 040-CALCULA-RESULTADOS
+           END-IF.
+           PERFORM 030-LEE-TRANSACCION.
+
+       030-LEE-TRANSACCION.
+           READ ARIT-TRANS-FILE
+               AT END SET WSS-ARIT-FIN TO TRUE
+           END-READ.
+
+       040-CALCULA-RESULTADOS.
+      *> LAS CUATRO OPERACIONES (Y SU EQUIVALENTE EN COMPUTE) SE
+      *> DELEGAN A LA RUTINA COMUN PLATZI-ARIT-CALC.
+           MOVE WSC-NUMERO-A TO CALC-NUMERO-A
+           MOVE WSC-NUMERO-B TO CALC-NUMERO-B
+           CALL 'PLATZI-ARIT-CALC' USING CALC-PARM-RECORD
+
+           MOVE CALC-R-ADD TO WSV-R-ADD
+           MOVE CALC-R-SUB TO WSV-R-SUB
+           MOVE CALC-R-MUL TO WSV-R-MUL
+           MOVE CALC-R-DIV TO WSV-R-DIV
+           MOVE CALC-C-ADD TO WSV-C-ADD
+           MOVE CALC-C-SUB TO WSV-C-SUB
+           MOVE CALC-C-MUL TO WSV-C-MUL
+           MOVE CALC-C-DIV TO WSV-C-DIV
+
+           IF CALC-MUL-DESBORDE
+               MOVE 'DESBORDE EN MULTIPLY' TO ASR-MOTIVO
+               PERFORM 045-REGISTRA-SUSPENSO
+           END-IF
+           IF CALC-DIV-DESBORDE
+               MOVE 'DIVISION POR CERO O DESBORDE EN DIVIDE'
+                   TO ASR-MOTIVO
+               PERFORM 045-REGISTRA-SUSPENSO
+           END-IF
+           IF CALC-CMUL-DESBORDE
+               MOVE 'DESBORDE EN COMPUTE MUL' TO ASR-MOTIVO
+               PERFORM 045-REGISTRA-SUSPENSO
+           END-IF
+           IF CALC-CDIV-DESBORDE
+               MOVE 'DIVISION POR CERO O DESBORDE COMPUTE DIV'
+                   TO ASR-MOTIVO
+               PERFORM 045-REGISTRA-SUSPENSO
+           END-IF
+
+      *> MUESTRA DE DATOS POR PANTALLA
+           DISPLAY 'RESULTADO ADD:         ' WSV-R-ADD
+           DISPLAY 'RESULTADO SUB:         ' WSV-R-SUB
+           DISPLAY 'RESULTADO MUL:         ' WSV-R-MUL
+           DISPLAY 'RESULTADO DIV:         ' WSV-R-DIV
+           DISPLAY 'RESULTADO COMPUTE ADD: ' WSV-C-ADD
+           DISPLAY 'RESULTADO COMPUTE SUB: ' WSV-C-SUB
+           DISPLAY 'RESULTADO COMPUTE MUL: ' WSV-C-MUL
+           DISPLAY 'RESULTADO COMPUTE DIV: ' WSV-C-DIV.
+
+           MOVE SPACES TO AUD-MENSAJE.
+           STRING 'A=' WSC-NUMERO-A ' B=' WSC-NUMERO-B
+                   ' ADD=' WSV-R-ADD ' SUB=' WSV-R-SUB
+                   ' MUL=' WSV-R-MUL ' DIV=' WSV-R-DIV
+                   DELIMITED BY SIZE INTO AUD-MENSAJE.
+           CALL 'PLATZI-AUDIT-LOG' USING AUD-PARM-RECORD.
+
+           PERFORM 046-CONCILIA-RESULTADOS.
+
+       045-REGISTRA-SUSPENSO.
+           MOVE WSC-NUMERO-A TO ASR-NUMERO-A.
+           MOVE WSC-NUMERO-B TO ASR-NUMERO-B.
+           MOVE SPACE TO ASR-FILLER-1.
+           MOVE SPACE TO ASR-FILLER-2.
+           MOVE CTL-RUN-DATE TO ASR-FECHA-PROCESO.
+           WRITE ARIT-SUSPENSE-RECORD.
+           ADD 1 TO WSV-ARIT-SUSPENSOS.
+
+      *> COMPRUEBA QUE LOS RESULTADOS DE ADD/SUBTRACT/MULTIPLY/DIVIDE
+      *> COINCIDAN CON LOS DE SU EQUIVALENTE EN COMPUTE; CUALQUIER
+      *> DIFERENCIA SE MANDA AL REPORTE DE SUSPENSO COMO CONTROL TOTAL.
+       046-CONCILIA-RESULTADOS.
+           IF WSV-R-ADD NOT = WSV-C-ADD
+               MOVE 'DISCREPANCIA ADD VS COMPUTE' TO ASR-MOTIVO
+               PERFORM 045-REGISTRA-SUSPENSO
+           END-IF.
+           IF WSV-R-SUB NOT = WSV-C-SUB
+               MOVE 'DISCREPANCIA SUB VS COMPUTE' TO ASR-MOTIVO
+               PERFORM 045-REGISTRA-SUSPENSO
+           END-IF.
+           IF WSV-R-MUL NOT = WSV-C-MUL
+               MOVE 'DISCREPANCIA MUL VS COMPUTE' TO ASR-MOTIVO
+               PERFORM 045-REGISTRA-SUSPENSO
+           END-IF.
+           IF WSV-R-DIV NOT = WSV-C-DIV
+               MOVE 'DISCREPANCIA DIV VS COMPUTE' TO ASR-MOTIVO
+               PERFORM 045-REGISTRA-SUSPENSO
+           END-IF.
+
+       090-TERMINA.
+           CLOSE ARIT-TRANS-FILE.
+           CLOSE ARIT-SUSPENSE-FILE.
+
+      *> FIJA EL RETURN-CODE DE SALIDA PARA QUE EL JCL (O EL DRIVER
+      *> DIARIO) PUEDA DISTINGUIR UNA CORRIDA LIMPIA DE UNA CON
+      *> REGISTROS EN EL REPORTE DE SUSPENSO.
+       099-FINALIZA.
+           MOVE WSV-ARIT-PARES TO RUN-ARIT-PARES.
+           MOVE WSV-ARIT-SUSPENSOS TO RUN-ARIT-SUSPENSOS.
+           IF WSV-ARIT-SUSPENSOS > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
        END PROGRAM PLATZI-ARITMETICA.
