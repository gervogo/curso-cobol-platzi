@@ -1,20 +1,118 @@
       ******************************************************************
       * Author: GERSON GALVEZ
       * Date:   23-11-2023
+      * Mod:    09-08-2026 - Las salidas por DISPLAY se reemplazan por
+      *         un reporte impreso VARRPT con fecha de corrida,
+      *         encabezados y salto de pagina, para dejar un registro
+      *         de la corrida en lugar de solo mostrarlo en consola.
+      * Mod:    09-08-2026 - WSS-FIN ahora se activa con el AT END de
+      *         una lectura real contra SWTIN; el programa procesa un
+      *         registro de WSV-NUMERO-1 por cada linea del archivo en
+      *         lugar de mostrar un unico valor fijo.
+      * Mod:    09-08-2026 - WSV-MASCARA se usa para editar WSV-NUMERO-1
+      *         como un monto con signo de moneda e inserta comas, en
+      *         vez de quedar declarada y sin usar.
+      * Mod:    09-08-2026 - El estado del switch por registro tambien
+      *         se manda a la bitacora compartida PLATZI-AUDIT-LOG,
+      *         ademas de quedar impreso en VARRPT.
+      * Mod:    09-08-2026 - WSS-SWITCHES gana las condiciones WSS-OK,
+      *         WSS-WARNING y WSS-ERROR ademas de WSS-FIN, para que
+      *         022-PROCESA-REGISTRO distinga un registro en cero
+      *         (advertencia) o un error de escritura en VARRPT de un
+      *         registro normal, en vez de solo saber si ya se acabo
+      *         el archivo. 090-TERMINA imprime el resumen de conteos.
+      * Mod:    09-08-2026 - AUD-PARM-RECORD pasa de declararse en linea
+      *         a COPY AUDPARM, compartido con los demas programas que
+      *         llaman a PLATZI-AUDIT-LOG.
+      * Mod:    09-08-2026 - Se agrega la interfaz externa SWFEED: un
+      *         sistema externo puede depositar ahi un byte de estado
+      *         que 012-LEE-FEED-EXTERNO carga en WSS-SWITCHES al
+      *         arrancar la corrida, en vez de que el switch dependa
+      *         solo del VALUE '1' fijado en tiempo de compilacion. Si
+      *         el byte recibido activa WSS-FIN, la corrida no procesa
+      *         ningun registro de SWTIN (el PERFORM UNTIL WSS-FIN de
+      *         MAIN-PROCEDURE ya lo respeta sin cambios adicionales).
+      * Mod:    09-08-2026 - WSS-SWITCHES es el switch de clasificacion
+      *         de cada registro y 022-PROCESA-REGISTRO lo reasigna en
+      *         cuanto llega el primer registro de SWTIN, por lo que un
+      *         '2' o '9' recibido por SWFEED quedaba pisado sin dejar
+      *         rastro. Se agrega WSS-FEED-SWITCHES, un switch aparte
+      *         que 012-LEE-FEED-EXTERNO llena y que nadie mas toca,
+      *         para que la senal externa sobreviva toda la corrida;
+      *         090-TERMINA la imprime en el resumen y el nuevo
+      *         099-FINALIZA la combina con los contadores de
+      *         advertencia/error del lote para fijar el RETURN-CODE
+      *         de salida.
+      * Mod:    09-08-2026 - VIR-NUMERO-1/WSV-NUMERO-1 pasan de PIC
+      *         9(03) a PIC 9(05); con un maximo de 999 el valor jamas
+      *         llegaba al millar, asi que la insercion de coma de
+      *         WSV-MASCARA (PIC $$$,$$9) era inalcanzable con
+      *         cualquier dato real. SWTIN se reempaqueta a 5 digitos
+      *         con ceros a la izquierda (mismos montos 100/250/333 de
+      *         antes) para conservar el ancho fijo del registro.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PLATZI-VAR-CONST-SWITCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VCS-REPORT-FILE  ASSIGN TO "VARRPT"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WSV-REPORT-STATUS.
+
+           SELECT VCS-INPUT-FILE   ASSIGN TO "SWTIN"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WSV-INPUT-STATUS.
+
+           SELECT VCS-FEED-FILE    ASSIGN TO "SWFEED"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    FILE STATUS IS WSV-FEED-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  VCS-REPORT-FILE.
+       01  VCS-REPORT-LINE            PIC X(80).
+
+       FD  VCS-INPUT-FILE.
+       01  VCS-INPUT-RECORD.
+           05 VIR-NUMERO-1             PIC 9(05).
+           05 FILLER                   PIC X(75).
+
+       FD  VCS-FEED-FILE.
+       01  VCS-FEED-RECORD.
+           05 VFR-ESTADO               PIC X(01).
+           05 FILLER                   PIC X(79).
+
        WORKING-STORAGE SECTION.
        *> SWITCHES (Llamado por convención WORKING-STORAGE SWITCH o WSS)
        77 WSS-SWITCHES              PIC X     VALUE '1'.
            88 WSS-FIN                          VALUE '0'.
+           88 WSS-OK                           VALUE '1'.
+           88 WSS-WARNING                      VALUE '2'.
+           88 WSS-ERROR                        VALUE '9'.
+
+      *> SEÑAL EXTERNA DE SWFEED, CONSERVADA APARTE DE WSS-SWITCHES
+      *> PARA QUE 022-PROCESA-REGISTRO NO LA PISE AL CLASIFICAR CADA
+      *> REGISTRO DE SWTIN.
+       77 WSS-FEED-SWITCHES         PIC X     VALUE '1'.
+           88 WSS-FEED-OK                       VALUE '1'.
+           88 WSS-FEED-WARNING                  VALUE '2'.
+           88 WSS-FEED-ERROR                    VALUE '9'.
 
        *> VARIABLES (Llamado por convención WORKING-STORAGE VARIABLE o WSV)
        01 WSV-VARIABLES.
-          05 WSV-NUMERO-1           PIC 9(03) VALUE ZEROS.
-          05 WSV-MASCARA            PIC Z(03) VALUE ZEROS.
+          05 WSV-NUMERO-1           PIC 9(05) VALUE ZEROS.
+          05 WSV-MASCARA            PIC $$$,$$9 VALUE ZEROS.
+          05 WSV-REPORT-STATUS      PIC XX    VALUE SPACES.
+          05 WSV-INPUT-STATUS       PIC XX    VALUE SPACES.
+          05 WSV-FEED-STATUS        PIC XX    VALUE SPACES.
+
+       *> CONTADORES DE RESULTADO (USADOS POR 090-TERMINA PARA EL
+       *> RESUMEN DE LA CORRIDA)
+       01 WSV-CONTADORES-RESULTADO.
+          05 WSV-CONT-OK            PIC 9(05) VALUE ZEROS.
+          05 WSV-CONT-WARNING       PIC 9(05) VALUE ZEROS.
+          05 WSV-CONT-ERROR         PIC 9(05) VALUE ZEROS.
 
        *> CONSTANTES (Llamado por convención WORKING-STORAGE CONSTANT o WSC)
        01 WSC-CONSTANTES.
@@ -22,14 +120,206 @@
            05 WSC-TEXTO-2.
                10 WSC-TEX-2         PIC X(05) VALUE 'COBOL'.
 
+       *> CONTROL DEL REPORTE
+       77 WSC-LINEAS-POR-PAGINA     PIC 99    VALUE 20.
+       01 WSV-CONTROL-REPORTE.
+          05 WSV-PAGINA             PIC 999   VALUE ZEROS.
+          05 WSV-LINEAS-PAGINA      PIC 99    VALUE ZEROS.
+          05 WSV-FECHA-CORRIDA      PIC 9(08) VALUE ZEROS.
+          05 WSV-FECHA-EDITADA     REDEFINES WSV-FECHA-CORRIDA.
+             10 WSV-FC-ANIO         PIC 9(04).
+             10 WSV-FC-MES          PIC 9(02).
+             10 WSV-FC-DIA          PIC 9(02).
+
+       *> PARAMETROS DE LA BITACORA COMPARTIDA PLATZI-AUDIT-LOG
+       COPY AUDPARM REPLACING ==PROGRAMA-TAG== BY =='VARSWTCH'==.
+
        *> Las llamadas a las variables se hacen desde el PROCEDURE DIVISION.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM 010-INICIO.
+           PERFORM 022-PROCESA-REGISTRO UNTIL WSS-FIN.
+           PERFORM 090-TERMINA.
+           PERFORM 099-FINALIZA.
+
+           STOP RUN.
+
+       010-INICIO.
+           OPEN OUTPUT VCS-REPORT-FILE.
+           OPEN INPUT VCS-INPUT-FILE.
+           ACCEPT WSV-FECHA-CORRIDA FROM DATE YYYYMMDD.
+           PERFORM 012-LEE-FEED-EXTERNO.
+           PERFORM 015-ESCRIBE-ENCABEZADO.
+           IF NOT WSS-FIN
+               PERFORM 030-LEE-REGISTRO
+           END-IF.
+
+      *> LEE EL BYTE DE ESTADO QUE UN SISTEMA EXTERNO DEPOSITA EN
+      *> SWFEED Y LO CARGA EN WSS-SWITCHES ANTES DE PROCESAR SWTIN. SI
+      *> SWFEED NO EXISTE O TRAE UN VALOR QUE NO CORRESPONDE A NINGUNA
+      *> DE LAS CONDICIONES DEFINIDAS, SE CONSERVA EL VALUE '1' DE
+      *> COMPILACION (WSS-OK) COMO ANTES DE ESTA INTERFAZ.
+       012-LEE-FEED-EXTERNO.
+           OPEN INPUT VCS-FEED-FILE.
+           IF WSV-FEED-STATUS = '00'
+               READ VCS-FEED-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WSV-FEED-STATUS = '00'
+                   EVALUATE VFR-ESTADO
+                       WHEN '0'
+                       WHEN '1'
+                       WHEN '2'
+                       WHEN '9'
+                           MOVE VFR-ESTADO TO WSS-SWITCHES
+                           MOVE VFR-ESTADO TO WSS-FEED-SWITCHES
+                           MOVE SPACES TO AUD-MENSAJE
+                           STRING 'SWFEED: SWITCH EXTERNO RECIBIDO = '
+                                   WSS-SWITCHES
+                                   DELIMITED BY SIZE INTO AUD-MENSAJE
+                           CALL 'PLATZI-AUDIT-LOG' USING AUD-PARM-RECORD
+                       WHEN OTHER
+                           DISPLAY 'SWFEED: VALOR NO RECONOCIDO: '
+                               VFR-ESTADO
+                   END-EVALUATE
+               END-IF
+               CLOSE VCS-FEED-FILE
+           END-IF.
+
+       022-PROCESA-REGISTRO.
+           MOVE VIR-NUMERO-1 TO WSV-NUMERO-1.
+           IF WSV-NUMERO-1 = ZEROS
+               SET WSS-WARNING TO TRUE
+           ELSE
+               SET WSS-OK TO TRUE
+           END-IF.
+           PERFORM 020-ESCRIBE-DETALLE.
+           IF WSV-REPORT-STATUS NOT = '00'
+               SET WSS-ERROR TO TRUE
+           END-IF.
+           EVALUATE TRUE
+               WHEN WSS-ERROR
+                   ADD 1 TO WSV-CONT-ERROR
+               WHEN WSS-WARNING
+                   ADD 1 TO WSV-CONT-WARNING
+               WHEN OTHER
+                   ADD 1 TO WSV-CONT-OK
+           END-EVALUATE.
+           PERFORM 030-LEE-REGISTRO.
+
+       030-LEE-REGISTRO.
+           READ VCS-INPUT-FILE
+               AT END SET WSS-FIN TO TRUE
+           END-READ.
+
+       015-ESCRIBE-ENCABEZADO.
+           ADD 1 TO WSV-PAGINA.
+           MOVE ZEROS TO WSV-LINEAS-PAGINA.
+           MOVE SPACES TO VCS-REPORT-LINE.
+           STRING 'PLATZI-VAR-CONST-SWITCH - REPORTE DE EJECUCION'
+               DELIMITED BY SIZE
+               '   PAGINA: ' DELIMITED BY SIZE
+               WSV-PAGINA DELIMITED BY SIZE
+               INTO VCS-REPORT-LINE
+           END-STRING.
+           WRITE VCS-REPORT-LINE AFTER ADVANCING PAGE.
+           MOVE SPACES TO VCS-REPORT-LINE.
+           STRING 'FECHA DE CORRIDA: ' DELIMITED BY SIZE
+               WSV-FC-ANIO DELIMITED BY SIZE
+               '-' DELIMITED BY SIZE
+               WSV-FC-MES DELIMITED BY SIZE
+               '-' DELIMITED BY SIZE
+               WSV-FC-DIA DELIMITED BY SIZE
+               INTO VCS-REPORT-LINE
+           END-STRING.
+           WRITE VCS-REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO VCS-REPORT-LINE.
+           WRITE VCS-REPORT-LINE AFTER ADVANCING 1 LINE.
+
+       020-ESCRIBE-DETALLE.
+           MOVE SPACES TO VCS-REPORT-LINE.
+           STRING 'WSC-CONSTANTES CONTIENE:        ' DELIMITED BY SIZE
+               WSC-CONSTANTES DELIMITED BY SIZE
+               INTO VCS-REPORT-LINE
+           END-STRING.
+           PERFORM 025-ESCRIBE-LINEA-DETALLE.
+
+           MOVE SPACES TO VCS-REPORT-LINE.
+           STRING 'WSV-NUMERO-1 CONTIENE:          ' DELIMITED BY SIZE
+               WSV-NUMERO-1 DELIMITED BY SIZE
+               INTO VCS-REPORT-LINE
+           END-STRING.
+           PERFORM 025-ESCRIBE-LINEA-DETALLE.
+
+           MOVE WSV-NUMERO-1 TO WSV-MASCARA.
+           MOVE SPACES TO VCS-REPORT-LINE.
+           STRING 'MONTO EDITADO (WSV-MASCARA):    ' DELIMITED BY SIZE
+               WSV-MASCARA DELIMITED BY SIZE
+               INTO VCS-REPORT-LINE
+           END-STRING.
+           PERFORM 025-ESCRIBE-LINEA-DETALLE.
+
+           MOVE SPACES TO VCS-REPORT-LINE.
+           STRING 'EL VALOR DEL SWITCH ES:         ' DELIMITED BY SIZE
+               WSS-SWITCHES DELIMITED BY SIZE
+               INTO VCS-REPORT-LINE
+           END-STRING.
+           PERFORM 025-ESCRIBE-LINEA-DETALLE.
+
+           MOVE SPACES TO AUD-MENSAJE.
+           STRING 'NUMERO=' WSV-NUMERO-1 ' SWITCH=' WSS-SWITCHES
+                   DELIMITED BY SIZE INTO AUD-MENSAJE.
+           CALL 'PLATZI-AUDIT-LOG' USING AUD-PARM-RECORD.
+
+       025-ESCRIBE-LINEA-DETALLE.
+           WRITE VCS-REPORT-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO WSV-LINEAS-PAGINA.
+           IF WSV-LINEAS-PAGINA NOT LESS THAN WSC-LINEAS-POR-PAGINA
+               PERFORM 015-ESCRIBE-ENCABEZADO
+           END-IF.
 
-           DISPLAY 'WSC-CONSTANTES CONTIENE:        ' WSC-CONSTANTES.
-           DISPLAY 'WSV-NUMERO-1 CONTIENE:          ' WSV-NUMERO-1.
-           DISPLAY 'EL VALOR DEL SWITCH ES:         ' WSS-SWITCHES.
+       090-TERMINA.
+           MOVE SPACES TO VCS-REPORT-LINE.
+           WRITE VCS-REPORT-LINE AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO VCS-REPORT-LINE.
+           STRING 'RESUMEN - OK: ' DELIMITED BY SIZE
+               WSV-CONT-OK DELIMITED BY SIZE
+               '   ADVERTENCIAS: ' DELIMITED BY SIZE
+               WSV-CONT-WARNING DELIMITED BY SIZE
+               '   ERRORES: ' DELIMITED BY SIZE
+               WSV-CONT-ERROR DELIMITED BY SIZE
+               INTO VCS-REPORT-LINE
+           END-STRING.
+           WRITE VCS-REPORT-LINE AFTER ADVANCING 1 LINE.
+           DISPLAY 'RESUMEN - OK: ' WSV-CONT-OK
+               '   ADVERTENCIAS: ' WSV-CONT-WARNING
+               '   ERRORES: ' WSV-CONT-ERROR.
+           MOVE SPACES TO VCS-REPORT-LINE.
+           STRING 'SENAL EXTERNA (SWFEED): ' DELIMITED BY SIZE
+               WSS-FEED-SWITCHES DELIMITED BY SIZE
+               INTO VCS-REPORT-LINE
+           END-STRING.
+           WRITE VCS-REPORT-LINE AFTER ADVANCING 1 LINE.
+           DISPLAY 'SENAL EXTERNA (SWFEED): ' WSS-FEED-SWITCHES.
+           CLOSE VCS-REPORT-FILE.
+           CLOSE VCS-INPUT-FILE.
 
+      *> FIJA EL RETURN-CODE DE SALIDA COMBINANDO LA SEÑAL EXTERNA DE
+      *> SWFEED CON LOS CONTADORES DE ADVERTENCIA/ERROR DEL LOTE, PARA
+      *> QUE EL JCL (O QUIEN LEA EL RETURN-CODE) SEPA QUE LA CORRIDA
+      *> TUVO UN PROBLEMA SIN TENER QUE LEER VARRPT.
+       099-FINALIZA.
+           EVALUATE TRUE
+               WHEN WSS-FEED-ERROR
+                   MOVE 8 TO RETURN-CODE
+               WHEN WSV-CONT-ERROR > 0
+                   MOVE 8 TO RETURN-CODE
+               WHEN WSS-FEED-WARNING
+                   MOVE 4 TO RETURN-CODE
+               WHEN WSV-CONT-WARNING > 0
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
 
-            STOP RUN.
        END PROGRAM PLATZI-VAR-CONST-SWITCH.
