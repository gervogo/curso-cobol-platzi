@@ -0,0 +1,83 @@
+      ******************************************************************
+      * Author: GERSON GALVEZ
+      * Date:   09-08-2026
+      * Purpose: Rutina comun de las cuatro operaciones basicas sobre
+      *          dos operandos (ADD/SUBTRACT/MULTIPLY/DIVIDE, cada una
+      *          con su equivalente en COMPUTE para control), factorizada
+      *          fuera de PLATZI-ARITMETICA para que cualquier programa
+      *          nuevo de facturacion o inventario que necesite el mismo
+      *          calculo de cuatro funciones lo obtenga por CALL en vez
+      *          de repetir el bloque de sentencias.
+      * Mod:    09-08-2026 - CALC-PARM-RECORD pasa de declararse en
+      *         linea a COPY ARITCALC, compartido con PLATZI-ARITMETICA,
+      *         para que ambos lados del CALL no se desincronicen.
+      * Mod:    09-08-2026 - 010-CALCULA pone en cero los ocho
+      *         resultados antes de calcular, para que un ON SIZE ERROR
+      *         no deje el resultado del registro anterior en
+      *         CALC-PARM-RECORD (memoria reutilizada por el llamador
+      *         en cada registro del lote).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLATZI-ARIT-CALC.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       COPY ARITCALC.
+
+       PROCEDURE DIVISION USING CALC-PARM-RECORD.
+       MAIN-PROCEDURE.
+           PERFORM 010-CALCULA.
+
+           GOBACK.
+
+       010-CALCULA.
+           MOVE 'N' TO CALC-MUL-ERROR.
+           MOVE 'N' TO CALC-DIV-ERROR.
+           MOVE 'N' TO CALC-CMUL-ERROR.
+           MOVE 'N' TO CALC-CDIV-ERROR.
+      *> LIMPIA LOS OCHO RESULTADOS DE LA LLAMADA ANTERIOR ANTES DE
+      *> CALCULAR; SIN ESTO, UN ON SIZE ERROR (POR EJEMPLO UNA DIVISION
+      *> POR CERO) DEJABA EL RESULTADO DEL REGISTRO PREVIO EN EL CAMPO,
+      *> YA QUE CALC-PARM-RECORD ES LA MISMA AREA DE MEMORIA REUTILIZADA
+      *> EN CADA REGISTRO DEL LOTE.
+           MOVE ZEROS TO CALC-R-ADD.
+           MOVE ZEROS TO CALC-R-SUB.
+           MOVE ZEROS TO CALC-R-MUL.
+           MOVE ZEROS TO CALC-R-DIV.
+           MOVE ZEROS TO CALC-C-ADD.
+           MOVE ZEROS TO CALC-C-SUB.
+           MOVE ZEROS TO CALC-C-MUL.
+           MOVE ZEROS TO CALC-C-DIV.
+
+      *> SUMA (ADD)
+           ADD CALC-NUMERO-A TO CALC-NUMERO-B GIVING CALC-R-ADD.
+      *> RESTA (SUBTRACT)
+           SUBTRACT CALC-NUMERO-B FROM CALC-NUMERO-A GIVING CALC-R-SUB.
+
+      *> MULTIPLICACION (MULTIPLY), PROTEGIDA CONTRA DESBORDE
+           MULTIPLY CALC-NUMERO-A BY CALC-NUMERO-B GIVING CALC-R-MUL
+               ON SIZE ERROR
+                   SET CALC-MUL-DESBORDE TO TRUE
+           END-MULTIPLY.
+      *> DIVISION (DIVIDE), PROTEGIDA CONTRA DIVISION POR CERO Y DESBORDE
+           DIVIDE CALC-NUMERO-A BY CALC-NUMERO-B GIVING CALC-R-DIV
+               ON SIZE ERROR
+                   SET CALC-DIV-DESBORDE TO TRUE
+           END-DIVIDE.
+
+      *> LOS MISMOS CUATRO RESULTADOS, OBTENIDOS CON COMPUTE, PARA QUE
+      *> EL LLAMADOR PUEDA CONCILIARLOS CONTRA LOS DE ARRIBA.
+           COMPUTE CALC-C-ADD = CALC-NUMERO-A + CALC-NUMERO-B.
+           COMPUTE CALC-C-SUB = CALC-NUMERO-A - CALC-NUMERO-B.
+           COMPUTE CALC-C-MUL = CALC-NUMERO-A * CALC-NUMERO-B
+               ON SIZE ERROR
+                   SET CALC-CMUL-DESBORDE TO TRUE
+           END-COMPUTE.
+           COMPUTE CALC-C-DIV = CALC-NUMERO-A / CALC-NUMERO-B
+               ON SIZE ERROR
+                   SET CALC-CDIV-DESBORDE TO TRUE
+           END-COMPUTE.
+
+       END PROGRAM PLATZI-ARIT-CALC.
